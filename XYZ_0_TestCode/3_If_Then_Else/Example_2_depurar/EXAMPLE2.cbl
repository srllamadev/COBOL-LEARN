@@ -6,44 +6,213 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           *> Indexado por código + ubicación para permitir lectura
+           *> directa sin recorrer toda la tabla en memoria (ver
+           *> BUSCAR-PRODUCTO). Un mismo CODIGO-PRODUCTO puede repetirse
+           *> en más de una bodega, así que la clave es la combinación
+           *> de ambos (ver CLAVE-PRODUCTO).
            SELECT ARCHIVO-PRODUCTOS ASSIGN TO "PRODUCTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLAVE-PRODUCTO
+           FILE STATUS IS WS-STATUS-PRODUCTOS.
+
+           *> Movimientos de recepción de mercancía pendientes de
+           *> aplicar contra el stock en memoria (código + cantidad
+           *> recibida).
+           SELECT ARCHIVO-RECEPCIONES ASSIGN TO "RECEPCION.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RECEPCIONES.
+
+           *> Bitácora de recepciones aplicadas: quién/cuándo/cuánto,
+           *> para tener rastro de por qué cambió el stock.
+           SELECT ARCHIVO-BITACORA-RECEP ASSIGN TO "RECEPCION.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BITACORA-RECEP.
+
+           *> Histórico de cierres: una fila fechada por cada corte,
+           *> para ver la tendencia de stock y valor en el tiempo.
+           SELECT ARCHIVO-HISTORIAL ASSIGN TO "INVENTARIO.HIS"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-HISTORIAL.
+
+           *> Reporte de reorden para compras: productos SIN STOCK o
+           *> CRITICO con la cantidad sugerida a pedir, sin que alguien
+           *> tenga que sentarse a correr el menú interactivo.
+           SELECT ARCHIVO-REORDEN ASSIGN TO "REORDEN.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Si este archivo de control existe al arrancar, el programa
+           *> corre en modo batch (valorización + críticos) sin pedir
+           *> nada por teclado, para lanzarse desde un job nocturno.
+           SELECT ARCHIVO-MODO-BATCH ASSIGN TO "INVENTARIO.BAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-MODO-BATCH.
+
+           *> Capas de costo (lote/fecha de recepción + cantidad +
+           *> costo unitario) para valorizar a costo promedio ponderado
+           *> en vez de al último precio cargado en PRODUCTOS.DAT.
+           SELECT ARCHIVO-LOTES ASSIGN TO "LOTES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOTES.
+
+           *> Bitácora de auditoría: antes/después de cada producto
+           *> cuyo stock cambió entre la carga y el grabado, con fecha
+           *> y hora, para poder explicar cualquier ajuste posterior.
+           SELECT ARCHIVO-AUDITORIA ASSIGN TO "INVENTARIO.AUD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUDITORIA.
+
+           *> Reporte de margen: precio de venta contra costo promedio
+           *> ponderado (TAB-COSTO-PROM), para ver qué tan rentable es
+           *> cada producto y no solo cuánto vale el inventario.
+           SELECT ARCHIVO-MARGEN ASSIGN TO "MARGEN.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Subtotales por bodega (UBICACION-PRODUCTO): cuántos
+           *> productos y cuánto valor de inventario hay en cada una.
+           SELECT ARCHIVO-UBICACIONES ASSIGN TO "UBICACIONES.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Disparador de bajo stock de ancho fijo, regenerado en
+           *> cada carga de PRODUCTOS.DAT, para que un proceso externo
+           *> de reabastecimiento lo lea sin tener que parsear
+           *> REORDEN.RPT.
+           SELECT ARCHIVO-ALERTA-STOCK ASSIGN TO "STOCK.ALT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-PRODUCTOS.
        01  REGISTRO-PRODUCTO.
-           05  CODIGO-PRODUCTO      PIC X(6).
+           05  CLAVE-PRODUCTO.
+               10  CODIGO-PRODUCTO  PIC X(6).
+               10  UBICACION-PRODUCTO PIC X(4).
            05  NOMBRE-PRODUCTO      PIC X(30).
            05  PRECIO-UNITARIO      PIC 9(5)V99.
            05  STOCK-ACTUAL         PIC 9(4).
            05  STOCK-MINIMO         PIC 9(4).
 
+       FD  ARCHIVO-RECEPCIONES.
+       01  REGISTRO-RECEPCION.
+           05  REC-CODIGO           PIC X(6).
+           05  REC-UBICACION        PIC X(4).
+           05  REC-CANTIDAD         PIC 9(4).
+
+       FD  ARCHIVO-BITACORA-RECEP.
+       01  REGISTRO-BITACORA-RECEP  PIC X(80).
+
+       FD  ARCHIVO-HISTORIAL.
+       01  REGISTRO-HISTORIAL       PIC X(80).
+
+       FD  ARCHIVO-REORDEN.
+       01  REGISTRO-REORDEN         PIC X(80).
+
+       FD  ARCHIVO-MODO-BATCH.
+       01  REGISTRO-MODO-BATCH      PIC X(80).
+
+       FD  ARCHIVO-LOTES.
+       01  REGISTRO-LOTE.
+           05  LOTE-CODIGO          PIC X(6).
+           05  LOTE-UBICACION       PIC X(4).
+           05  LOTE-FECHA           PIC 9(8).
+           05  LOTE-CANTIDAD        PIC 9(5).
+           05  LOTE-COSTO-UNITARIO  PIC 9(5)V99.
+
+       FD  ARCHIVO-AUDITORIA.
+       01  REGISTRO-AUDITORIA       PIC X(80).
+
+       FD  ARCHIVO-MARGEN.
+       01  REGISTRO-MARGEN          PIC X(80).
+
+       FD  ARCHIVO-UBICACIONES.
+       01  REGISTRO-UBICACION       PIC X(80).
+
+       FD  ARCHIVO-ALERTA-STOCK.
+       01  REGISTRO-ALERTA-STOCK    PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01  WS-STATUS-PRODUCTOS     PIC X(2).
+       01  WS-STATUS-MODO-BATCH    PIC X(2).
+       01  SW-MODO-BATCH           PIC X(1) VALUE "N".
+           88  MODO-BATCH-ACTIVO   VALUE "Y".
+       01  WS-STATUS-LOTES         PIC X(2).
+       01  WS-STATUS-AUDITORIA     PIC X(2).
+       01  WS-STATUS-HISTORIAL     PIC X(2).
+       01  WS-STATUS-BITACORA-RECEP PIC X(2).
+       01  WS-STATUS-RECEPCIONES   PIC X(2).
+       01  EOF-LOTES               PIC X(1) VALUE "N".
+           88  FIN-LOTES           VALUE "Y".
+       01  WS-IDX-LOTE             PIC 9(4).
+
+       *> Acumuladores paralelos a TABLA-PRODUCTOS para el costo
+       *> promedio ponderado (cantidad y costo total por producto).
+       01  TABLA-ACUM-LOTES.
+           05  LOTE-ACUM-ITEM      OCCURS 2000 TIMES.
+               10  LA-CANT-ACUM    PIC 9(7).
+               10  LA-COSTO-ACUM   PIC 9(9)V99.
+
+       *> Copia del stock tal como se cargó de PRODUCTOS.DAT, para
+       *> poder comparar contra el stock al momento de grabar y saber
+       *> qué productos cambiaron durante la sesión.
+       01  TABLA-STOCK-ORIGINAL.
+           05  STOCK-ORIGINAL-ITEM OCCURS 2000 TIMES.
+               10  TAB-STOCK-ORIG  PIC 9(4).
+
        *> Variables para el menú y control
        01  OPCION-MENU             PIC 9(1).
        01  CONTINUAR               PIC X(1) VALUE "S".
        01  EOF-FLAG                PIC X(1) VALUE "N".
            88  FIN-ARCHIVO         VALUE "Y".
-       
+
+       *> Bandera de grabación incremental: se activa cuando el stock
+       *> de algún producto cambia en memoria durante la sesión, para
+       *> no perder el movimiento si el programa termina abruptamente.
+       01  SW-DATOS-CAMBIADOS      PIC X(1) VALUE "N".
+           88  DATOS-CAMBIARON     VALUE "Y".
+
        *> Array para almacenar productos en memoria
        01  TABLA-PRODUCTOS.
-           05  CONTADOR-PRODUCTOS  PIC 9(3) VALUE 0.
-           05  PRODUCTO-ITEM       OCCURS 100 TIMES
+           05  CONTADOR-PRODUCTOS  PIC 9(4) VALUE 0.
+           05  PRODUCTO-ITEM       OCCURS 2000 TIMES
                                    INDEXED BY IDX-PRODUCTO.
                10  TAB-CODIGO      PIC X(6).
+               10  TAB-UBICACION   PIC X(4).
                10  TAB-NOMBRE      PIC X(30).
                10  TAB-PRECIO      PIC 9(5)V99.
                10  TAB-STOCK       PIC 9(4).
                10  TAB-MINIMO      PIC 9(4).
                10  TAB-ESTADO      PIC X(15).
+               10  TAB-COSTO-PROM  PIC 9(5)V99.
+
+       *> Límite de la tabla en memoria y bandera de capacidad agotada
+       01  TABLA-MAXIMO            PIC 9(4) VALUE 2000.
+       01  TABLA-LLENA             PIC X(1) VALUE "N".
+           88  CAPACIDAD-AGOTADA   VALUE "Y".
 
        *> Variables de trabajo y cálculo
        01  VALOR-TOTAL-INVENTARIO  PIC 9(8)V99.
        01  PRODUCTOS-CRITICOS      PIC 9(3) VALUE 0.
        01  PRODUCTO-BUSCADO        PIC X(6).
+       01  WS-UBICACION-BUSCADA    PIC X(4).
+
+       *> Índice del producto encontrado en TABLA-PRODUCTOS, capturado
+       *> dentro del IF de coincidencia (no después del PERFORM VARYING:
+       *> IDX-PRODUCTO queda una posición adelante del match una vez que
+       *> la bandera detiene el recorrido).
+       01  WS-IDX-PRODUCTO-ACTUAL  PIC 9(4).
+
+       *> Variables para la búsqueda por texto parcial del nombre
+       01  WS-TEXTO-BUSQUEDA       PIC X(20).
+       01  WS-LONGITUD-BUSQUEDA    PIC 9(2).
+       01  WS-POS-BUSQUEDA         PIC 9(2).
+       01  WS-TOTAL-COINCIDENCIAS  PIC 9(4).
+       01  WS-TOTAL-COINCIDENCIAS-COD PIC 9(4).
+       01  WS-SW-COINCIDE          PIC X(1) VALUE "N".
+           88  NOMBRE-COINCIDE     VALUE "Y".
        01  ENCONTRADO              PIC X(1) VALUE "N".
            88  PRODUCTO-EXISTE     VALUE "Y".
+       01  WS-ESTADO-DIRECTO       PIC X(15).
 
        *> Variables para estadísticas
        01  ESTADISTICAS.
@@ -51,55 +220,332 @@
            05  PRECIO-PROMEDIO     PIC 9(5)V99.
            05  STOCK-PROMEDIO      PIC 9(4)V99.
 
+       *> Variables para la recepción de mercancía (opción 6)
+       01  EOF-RECEPCION           PIC X(1) VALUE "N".
+           88  FIN-RECEPCIONES     VALUE "Y".
+       01  RECEPCIONES-APLICADAS   PIC 9(4) VALUE 0.
+       01  RECEPCIONES-RECHAZADAS  PIC 9(4) VALUE 0.
+       01  STOCK-ANTES-RECEPCION   PIC 9(4).
+       01  STOCK-DESPUES-RECEPCION PIC 9(4).
+       01  WS-FECHA-HOY            PIC 9(8).
+       01  WS-HORA-AHORA           PIC 9(8).
+       01  WS-OPERADOR-RECEP       PIC X(8).
+       01  LINEA-BITACORA-RECEP.
+           05  LB-FECHA            PIC 9(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-HORA             PIC 9(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-CODIGO           PIC X(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-UBICACION        PIC X(4).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-CANTIDAD         PIC 9(4).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-STOCK-ANTES      PIC 9(4).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-STOCK-DESPUES    PIC 9(4).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  LB-OPERADOR         PIC X(8).
+
+       *> Variables para el corte histórico diario (opción 5 / grabado)
+       01  WS-PRECIO-PROM-HIST      PIC 9(5)V99.
+       01  WS-STOCK-PROM-HIST       PIC 9(4)V99.
+       01  WS-VALOR-HIST-INVENTARIO PIC 9(8)V99.
+       01  LINEA-HISTORIAL.
+           05  LH-FECHA             PIC 9(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LH-TOTAL-PRODUCTOS   PIC 9(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LH-PRECIO-PROMEDIO   PIC 9(5)V99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LH-STOCK-PROMEDIO    PIC 9(4)V99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LH-VALOR-TOTAL       PIC 9(8)V99.
+
+       *> Variables para la bitácora de auditoría de stock (al grabar)
+       01  LINEA-AUDITORIA.
+           05  AUD-FECHA            PIC 9(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  AUD-HORA             PIC 9(6).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  AUD-CODIGO           PIC X(6).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  AUD-UBICACION        PIC X(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  AUD-STOCK-ANTES      PIC 9(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  AUD-STOCK-DESPUES    PIC 9(4).
+
+       *> Variables para el reporte de reorden
+       01  WS-CANTIDAD-SUGERIDA     PIC 9(5).
+       01  LINEA-REORDEN.
+           05  LR-CODIGO            PIC X(6).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LR-UBICACION         PIC X(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LR-NOMBRE            PIC X(30).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LR-ESTADO            PIC X(15).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LR-STOCK-ACTUAL      PIC 9(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LR-SUGERIDO          PIC 9(5).
+
+       *> Variables para el reporte de margen
+       01  WS-MARGEN-UNITARIO       PIC S9(5)V99.
+       01  WS-MARGEN-PORCENTAJE     PIC S9(3)V99.
+       01  LINEA-MARGEN.
+           05  LM-CODIGO            PIC X(6).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LM-NOMBRE            PIC X(30).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LM-COSTO             PIC 9(5)V99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LM-PRECIO            PIC 9(5)V99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LM-MARGEN            PIC S9(5)V99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LM-MARGEN-PCT        PIC S9(3)V99.
+
+       *> Subtotales por bodega: una fila por UBICACION-PRODUCTO
+       *> distinta encontrada en la tabla en memoria, acumulada con
+       *> un recorrido lineal igual al resto de las tablas de este
+       *> programa (no hay archivo de bodegas aparte que consultar).
+       01  TABLA-UBICACIONES.
+           05  WS-TOTAL-UBICACIONES PIC 9(3) VALUE ZERO.
+           05  UBICACION-ITEM       OCCURS 200 TIMES
+                                     INDEXED BY IDX-UBICACION.
+               10  UB-CODIGO        PIC X(4).
+               10  UB-CANT-PRODUCTOS PIC 9(4).
+               10  UB-VALOR-TOTAL   PIC 9(9)V99.
+       01  WS-SW-UBICACION-VISTA    PIC X(1) VALUE "N".
+           88  UBICACION-VISTA      VALUE "Y".
+       01  WS-IDX-UBICACION-ACTUAL  PIC 9(3).
+       01  LINEA-UBICACION.
+           05  LU-CODIGO            PIC X(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LU-CANT-PRODUCTOS    PIC 9(4).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LU-VALOR-TOTAL       PIC 9(9)V99.
+
+       *> Línea del disparador de bajo stock (STOCK.ALT): código de
+       *> estado de una sola letra en vez del texto de TAB-ESTADO,
+       *> para que un proceso externo la lea sin tener que comparar
+       *> literales.
+       01  LINEA-ALERTA-STOCK.
+           05  LA-CODIGO            PIC X(6).
+           05  LA-UBICACION         PIC X(4).
+           05  LA-ESTADO-COD        PIC X(1).
+           05  LA-STOCK-ACTUAL      PIC 9(4).
+           05  LA-STOCK-MINIMO      PIC 9(4).
+           05  LA-CANTIDAD-SUGERIDA PIC 9(5).
+           05  FILLER               PIC X(6) VALUE SPACE.
+
        PROCEDURE DIVISION.
        PROGRAMA-PRINCIPAL.
            PERFORM INICIALIZAR-SISTEMA
            PERFORM CARGAR-DATOS-ARCHIVO
-           
-           PERFORM UNTIL CONTINUAR NOT = "S"
-               PERFORM MOSTRAR-MENU
-               PERFORM PROCESAR-OPCION
-               IF OPCION-MENU NOT = 6
-                   DISPLAY " "
-                   DISPLAY "¿Continuar? (S/N): " WITH NO ADVANCING
-                   ACCEPT CONTINUAR
-               ELSE
-                   MOVE "N" TO CONTINUAR
-               END-IF
-           END-PERFORM
-           
+           PERFORM CARGAR-LOTES
+           PERFORM GENERAR-REPORTE-REORDEN
+           PERFORM GENERAR-REPORTE-MARGEN
+           PERFORM GENERAR-REPORTE-UBICACIONES
+           PERFORM DETECTAR-MODO-BATCH
+
+           IF MODO-BATCH-ACTIVO
+               PERFORM EJECUTAR-LOTE-NOCTURNO
+           ELSE
+               PERFORM UNTIL CONTINUAR NOT = "S"
+                   PERFORM MOSTRAR-MENU
+                   PERFORM PROCESAR-OPCION
+                   IF DATOS-CAMBIARON
+                       PERFORM GUARDAR-DATOS-ARCHIVO
+                       MOVE "N" TO SW-DATOS-CAMBIADOS
+                   END-IF
+                   IF OPCION-MENU NOT = 8
+                       DISPLAY " "
+                       DISPLAY "¿Continuar? (S/N): " WITH NO ADVANCING
+                       ACCEPT CONTINUAR
+                   ELSE
+                       MOVE "N" TO CONTINUAR
+                   END-IF
+               END-PERFORM
+           END-IF
+
            PERFORM GUARDAR-DATOS-ARCHIVO
            DISPLAY "¡Sistema cerrado correctamente!"
            STOP RUN.
 
+       DETECTAR-MODO-BATCH.
+           *> Un job nocturno solo necesita dejar el archivo de control
+           *> INVENTARIO.BAT en el directorio antes de lanzar el
+           *> programa.
+           OPEN INPUT ARCHIVO-MODO-BATCH
+           IF WS-STATUS-MODO-BATCH = "00"
+               SET MODO-BATCH-ACTIVO TO TRUE
+               CLOSE ARCHIVO-MODO-BATCH
+               DISPLAY "Control INVENTARIO.BAT detectado: "
+                   "ejecutando en modo batch (sin consola)."
+           END-IF.
+
+       EJECUTAR-LOTE-NOCTURNO.
+           PERFORM CALCULAR-VALOR-INVENTARIO
+           PERFORM MOSTRAR-PRODUCTOS-CRITICOS.
+
        INICIALIZAR-SISTEMA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AHORA FROM TIME
            DISPLAY "=== SISTEMA DE INVENTARIO V2.0 ===".
+           DISPLAY "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA.
            DISPLAY "Inicializando sistema...".
            MOVE 0 TO CONTADOR-PRODUCTOS
-           MOVE 0 TO VALOR-TOTAL-INVENTARIO.
+           MOVE 0 TO VALOR-TOTAL-INVENTARIO
+           MOVE "N" TO TABLA-LLENA
+           MOVE "N" TO SW-DATOS-CAMBIADOS.
 
        CARGAR-DATOS-ARCHIVO.
            OPEN INPUT ARCHIVO-PRODUCTOS
-           MOVE "N" TO EOF-FLAG
-           
-           PERFORM UNTIL FIN-ARCHIVO
-               READ ARCHIVO-PRODUCTOS
-                   AT END
-                       SET FIN-ARCHIVO TO TRUE
-                   NOT AT END
-                       ADD 1 TO CONTADOR-PRODUCTOS
-                       SET IDX-PRODUCTO TO CONTADOR-PRODUCTOS
-                       MOVE CODIGO-PRODUCTO TO TAB-CODIGO(IDX-PRODUCTO)
-                       MOVE NOMBRE-PRODUCTO TO TAB-NOMBRE(IDX-PRODUCTO)
-                       MOVE PRECIO-UNITARIO TO TAB-PRECIO(IDX-PRODUCTO)
-                       MOVE STOCK-ACTUAL TO TAB-STOCK(IDX-PRODUCTO)
-                       MOVE STOCK-MINIMO TO TAB-MINIMO(IDX-PRODUCTO)
-                       PERFORM EVALUAR-ESTADO-STOCK
-               END-READ
+           IF WS-STATUS-PRODUCTOS NOT = "00"
+               DISPLAY "AVISO: PRODUCTOS.DAT no existe todavía, "
+                   "se inicia con catálogo vacío."
+               PERFORM EMITIR-ALERTA-STOCK
+           ELSE
+               MOVE "N" TO EOF-FLAG
+
+               PERFORM UNTIL FIN-ARCHIVO OR CAPACIDAD-AGOTADA
+                   READ ARCHIVO-PRODUCTOS NEXT
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           IF CONTADOR-PRODUCTOS >= TABLA-MAXIMO
+                             SET CAPACIDAD-AGOTADA TO TRUE
+                             DISPLAY "ADVERTENCIA: limite de "
+                                 TABLA-MAXIMO " productos alcanzado."
+                             DISPLAY "Registros adicionales en "
+                                 "PRODUCTOS.DAT fueron ignorados."
+                           ELSE
+                             ADD 1 TO CONTADOR-PRODUCTOS
+                             SET IDX-PRODUCTO TO CONTADOR-PRODUCTOS
+                            MOVE CODIGO-PRODUCTO
+                                TO TAB-CODIGO(IDX-PRODUCTO)
+                            MOVE UBICACION-PRODUCTO
+                                TO TAB-UBICACION(IDX-PRODUCTO)
+                            MOVE NOMBRE-PRODUCTO
+                                TO TAB-NOMBRE(IDX-PRODUCTO)
+                            MOVE PRECIO-UNITARIO
+                                TO TAB-PRECIO(IDX-PRODUCTO)
+                            MOVE STOCK-ACTUAL TO TAB-STOCK(IDX-PRODUCTO)
+                            MOVE STOCK-MINIMO
+                                TO TAB-MINIMO(IDX-PRODUCTO)
+                            MOVE STOCK-ACTUAL
+                                TO TAB-STOCK-ORIG(IDX-PRODUCTO)
+                            PERFORM EVALUAR-ESTADO-STOCK
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCHIVO-PRODUCTOS
+               DISPLAY "Productos cargados: " CONTADOR-PRODUCTOS
+               PERFORM EMITIR-ALERTA-STOCK
+           END-IF.
+
+       EMITIR-ALERTA-STOCK.
+           *> Se regenera completo en cada carga: un disparador de bajo
+           *> stock solo es útil si refleja el catálogo recién leído.
+           OPEN OUTPUT ARCHIVO-ALERTA-STOCK
+
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+               IF TAB-ESTADO(IDX-PRODUCTO) = "CRITICO" OR
+                  TAB-ESTADO(IDX-PRODUCTO) = "SIN STOCK"
+                   COMPUTE WS-CANTIDAD-SUGERIDA =
+                       (TAB-MINIMO(IDX-PRODUCTO) * 2) -
+                       TAB-STOCK(IDX-PRODUCTO)
+                   MOVE TAB-CODIGO(IDX-PRODUCTO) TO LA-CODIGO
+                   MOVE TAB-UBICACION(IDX-PRODUCTO) TO LA-UBICACION
+                   IF TAB-ESTADO(IDX-PRODUCTO) = "SIN STOCK"
+                       MOVE "S" TO LA-ESTADO-COD
+                   ELSE
+                       MOVE "C" TO LA-ESTADO-COD
+                   END-IF
+                   MOVE TAB-STOCK(IDX-PRODUCTO) TO LA-STOCK-ACTUAL
+                   MOVE TAB-MINIMO(IDX-PRODUCTO) TO LA-STOCK-MINIMO
+                   MOVE WS-CANTIDAD-SUGERIDA TO LA-CANTIDAD-SUGERIDA
+                   WRITE REGISTRO-ALERTA-STOCK FROM LINEA-ALERTA-STOCK
+               END-IF
            END-PERFORM
-           
-           CLOSE ARCHIVO-PRODUCTOS
-           DISPLAY "Productos cargados: " CONTADOR-PRODUCTOS.
+
+           CLOSE ARCHIVO-ALERTA-STOCK.
+
+       CARGAR-LOTES.
+           *> Acumula cantidad y costo por producto a partir de
+           *> LOTES.DAT para poder sacar un costo promedio ponderado
+           *> en vez de quedarnos con el último precio cargado.
+           MOVE 0 TO WS-IDX-LOTE
+           PERFORM VARYING WS-IDX-LOTE FROM 1 BY 1
+                   UNTIL WS-IDX-LOTE > TABLA-MAXIMO
+               MOVE 0 TO LA-CANT-ACUM(WS-IDX-LOTE)
+               MOVE 0 TO LA-COSTO-ACUM(WS-IDX-LOTE)
+           END-PERFORM
+
+           OPEN INPUT ARCHIVO-LOTES
+           IF WS-STATUS-LOTES NOT = "00"
+               DISPLAY "AVISO: LOTES.DAT no existe todavía, "
+                   "se valoriza al último precio cargado."
+               PERFORM CALCULAR-COSTO-PROMEDIO
+           ELSE
+               MOVE "N" TO EOF-LOTES
+
+               PERFORM UNTIL FIN-LOTES
+                   READ ARCHIVO-LOTES
+                       AT END
+                           SET FIN-LOTES TO TRUE
+                       NOT AT END
+                           PERFORM ACUMULAR-LOTE
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCHIVO-LOTES
+               PERFORM CALCULAR-COSTO-PROMEDIO
+           END-IF.
+
+       ACUMULAR-LOTE.
+           *> Se exige también la bodega porque un mismo código puede
+           *> existir en más de una ubicación (ver CLAVE-PRODUCTO).
+           MOVE "N" TO ENCONTRADO
+           MOVE 0 TO WS-IDX-PRODUCTO-ACTUAL
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+                      OR PRODUCTO-EXISTE
+               IF TAB-CODIGO(IDX-PRODUCTO) = LOTE-CODIGO AND
+                  TAB-UBICACION(IDX-PRODUCTO) = LOTE-UBICACION
+                   SET PRODUCTO-EXISTE TO TRUE
+                   MOVE IDX-PRODUCTO TO WS-IDX-PRODUCTO-ACTUAL
+               END-IF
+           END-PERFORM
+
+           IF PRODUCTO-EXISTE
+               SET IDX-PRODUCTO TO WS-IDX-PRODUCTO-ACTUAL
+               ADD LOTE-CANTIDAD TO LA-CANT-ACUM(IDX-PRODUCTO)
+               COMPUTE LA-COSTO-ACUM(IDX-PRODUCTO) =
+                   LA-COSTO-ACUM(IDX-PRODUCTO) +
+                   (LOTE-CANTIDAD * LOTE-COSTO-UNITARIO)
+           ELSE
+               DISPLAY "AVISO: lote de código/bodega no registrado, "
+                   "se ignora: " LOTE-CODIGO " " LOTE-UBICACION
+           END-IF.
+
+       CALCULAR-COSTO-PROMEDIO.
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+               IF LA-CANT-ACUM(IDX-PRODUCTO) > 0
+                   DIVIDE LA-COSTO-ACUM(IDX-PRODUCTO)
+                       BY LA-CANT-ACUM(IDX-PRODUCTO)
+                       GIVING TAB-COSTO-PROM(IDX-PRODUCTO) ROUNDED
+               ELSE
+                   MOVE TAB-PRECIO(IDX-PRODUCTO)
+                       TO TAB-COSTO-PROM(IDX-PRODUCTO)
+               END-IF
+           END-PERFORM.
 
        EVALUAR-ESTADO-STOCK.
            EVALUATE TRUE
@@ -115,6 +561,146 @@
                    MOVE "NORMAL" TO TAB-ESTADO(IDX-PRODUCTO)
            END-EVALUATE.
 
+       GENERAR-REPORTE-REORDEN.
+           *> Usa la misma clasificación de EVALUAR-ESTADO-STOCK para
+           *> producir, sin intervención humana, un listado de compras
+           *> con la cantidad sugerida para cada producto en riesgo.
+           OPEN OUTPUT ARCHIVO-REORDEN
+           MOVE SPACES TO REGISTRO-REORDEN
+           STRING "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA
+               DELIMITED BY SIZE INTO REGISTRO-REORDEN
+           WRITE REGISTRO-REORDEN
+           MOVE SPACES TO REGISTRO-REORDEN
+           STRING "CODIGO BODEGA NOMBRE                  ESTADO"
+               "          STOCK SUGERIDO"
+               DELIMITED BY SIZE INTO REGISTRO-REORDEN
+           WRITE REGISTRO-REORDEN
+
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+               IF TAB-ESTADO(IDX-PRODUCTO) = "CRITICO" OR
+                  TAB-ESTADO(IDX-PRODUCTO) = "SIN STOCK"
+                   COMPUTE WS-CANTIDAD-SUGERIDA =
+                       (TAB-MINIMO(IDX-PRODUCTO) * 2) -
+                       TAB-STOCK(IDX-PRODUCTO)
+                   MOVE TAB-CODIGO(IDX-PRODUCTO) TO LR-CODIGO
+                   MOVE TAB-UBICACION(IDX-PRODUCTO) TO LR-UBICACION
+                   MOVE TAB-NOMBRE(IDX-PRODUCTO) TO LR-NOMBRE
+                   MOVE TAB-ESTADO(IDX-PRODUCTO) TO LR-ESTADO
+                   MOVE TAB-STOCK(IDX-PRODUCTO) TO LR-STOCK-ACTUAL
+                   MOVE WS-CANTIDAD-SUGERIDA TO LR-SUGERIDO
+                   WRITE REGISTRO-REORDEN FROM LINEA-REORDEN
+               END-IF
+           END-PERFORM
+
+           CLOSE ARCHIVO-REORDEN.
+
+       GENERAR-REPORTE-MARGEN.
+           *> Compara el precio de venta contra el costo promedio
+           *> ponderado (TAB-COSTO-PROM, calculado en
+           *> CALCULAR-COSTO-PROMEDIO) para ver qué tan rentable es
+           *> cada producto, no solo cuánto vale el inventario.
+           OPEN OUTPUT ARCHIVO-MARGEN
+           MOVE SPACES TO REGISTRO-MARGEN
+           STRING "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA
+               DELIMITED BY SIZE INTO REGISTRO-MARGEN
+           WRITE REGISTRO-MARGEN
+           MOVE SPACES TO REGISTRO-MARGEN
+           STRING "CODIGO NOMBRE                         COSTO   "
+               "PRECIO  MARGEN   %"
+               DELIMITED BY SIZE INTO REGISTRO-MARGEN
+           WRITE REGISTRO-MARGEN
+
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+               COMPUTE WS-MARGEN-UNITARIO =
+                   TAB-PRECIO(IDX-PRODUCTO) -
+                   TAB-COSTO-PROM(IDX-PRODUCTO)
+               IF TAB-PRECIO(IDX-PRODUCTO) > 0
+                   COMPUTE WS-MARGEN-PORCENTAJE ROUNDED =
+                       (WS-MARGEN-UNITARIO / TAB-PRECIO(IDX-PRODUCTO))
+                           * 100
+               ELSE
+                   MOVE 0 TO WS-MARGEN-PORCENTAJE
+               END-IF
+               MOVE TAB-CODIGO(IDX-PRODUCTO) TO LM-CODIGO
+               MOVE TAB-NOMBRE(IDX-PRODUCTO) TO LM-NOMBRE
+               MOVE TAB-COSTO-PROM(IDX-PRODUCTO) TO LM-COSTO
+               MOVE TAB-PRECIO(IDX-PRODUCTO) TO LM-PRECIO
+               MOVE WS-MARGEN-UNITARIO TO LM-MARGEN
+               MOVE WS-MARGEN-PORCENTAJE TO LM-MARGEN-PCT
+               WRITE REGISTRO-MARGEN FROM LINEA-MARGEN
+           END-PERFORM
+
+           CLOSE ARCHIVO-MARGEN.
+
+       GENERAR-REPORTE-UBICACIONES.
+           *> Recorre la tabla en memoria acumulando cantidad y valor
+           *> por UBICACION-PRODUCTO distinta, igual que PROGRAMA3
+           *> acumula códigos vistos para detectar duplicados.
+           MOVE 0 TO WS-TOTAL-UBICACIONES
+
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+               MOVE "N" TO WS-SW-UBICACION-VISTA
+               MOVE 0 TO WS-IDX-UBICACION-ACTUAL
+               PERFORM VARYING IDX-UBICACION FROM 1 BY 1
+                       UNTIL IDX-UBICACION > WS-TOTAL-UBICACIONES
+                          OR UBICACION-VISTA
+                   IF UB-CODIGO(IDX-UBICACION) =
+                      TAB-UBICACION(IDX-PRODUCTO)
+                       SET UBICACION-VISTA TO TRUE
+                       MOVE IDX-UBICACION TO WS-IDX-UBICACION-ACTUAL
+                   END-IF
+               END-PERFORM
+
+               IF NOT UBICACION-VISTA
+                   IF WS-TOTAL-UBICACIONES < 200
+                       ADD 1 TO WS-TOTAL-UBICACIONES
+                       SET IDX-UBICACION TO WS-TOTAL-UBICACIONES
+                       MOVE WS-TOTAL-UBICACIONES
+                           TO WS-IDX-UBICACION-ACTUAL
+                       MOVE TAB-UBICACION(IDX-PRODUCTO)
+                           TO UB-CODIGO(IDX-UBICACION)
+                       MOVE 0 TO UB-CANT-PRODUCTOS(IDX-UBICACION)
+                       MOVE 0 TO UB-VALOR-TOTAL(IDX-UBICACION)
+                   END-IF
+               END-IF
+
+               IF WS-IDX-UBICACION-ACTUAL > 0
+                   SET IDX-UBICACION TO WS-IDX-UBICACION-ACTUAL
+                   ADD 1 TO UB-CANT-PRODUCTOS(IDX-UBICACION)
+                   *> Costo promedio ponderado, igual que
+                   *> CALCULAR-VALOR-INVENTARIO, para que el total por
+                   *> bodega cuadre con el valor total del inventario.
+                   COMPUTE UB-VALOR-TOTAL(IDX-UBICACION) =
+                       UB-VALOR-TOTAL(IDX-UBICACION) +
+                       (TAB-COSTO-PROM(IDX-PRODUCTO) *
+                        TAB-STOCK(IDX-PRODUCTO))
+               END-IF
+           END-PERFORM
+
+           OPEN OUTPUT ARCHIVO-UBICACIONES
+           MOVE SPACES TO REGISTRO-UBICACION
+           STRING "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA
+               DELIMITED BY SIZE INTO REGISTRO-UBICACION
+           WRITE REGISTRO-UBICACION
+           MOVE SPACES TO REGISTRO-UBICACION
+           STRING "BODEGA  PRODUCTOS  VALOR TOTAL"
+               DELIMITED BY SIZE INTO REGISTRO-UBICACION
+           WRITE REGISTRO-UBICACION
+
+           PERFORM VARYING IDX-UBICACION FROM 1 BY 1
+                   UNTIL IDX-UBICACION > WS-TOTAL-UBICACIONES
+               MOVE UB-CODIGO(IDX-UBICACION) TO LU-CODIGO
+               MOVE UB-CANT-PRODUCTOS(IDX-UBICACION)
+                   TO LU-CANT-PRODUCTOS
+               MOVE UB-VALOR-TOTAL(IDX-UBICACION) TO LU-VALOR-TOTAL
+               WRITE REGISTRO-UBICACION FROM LINEA-UBICACION
+           END-PERFORM
+
+           CLOSE ARCHIVO-UBICACIONES.
+
        MOSTRAR-MENU.
            DISPLAY " ".
            DISPLAY "=== MENÚ PRINCIPAL ===".
@@ -123,8 +709,10 @@
            DISPLAY "3. Productos en estado crítico".
            DISPLAY "4. Calcular valor total del inventario".
            DISPLAY "5. Estadísticas generales".
-           DISPLAY "6. Salir".
-           DISPLAY "Selecciona una opción (1-6): " WITH NO ADVANCING.
+           DISPLAY "6. Recibir mercancía (RECEPCION.DAT)".
+           DISPLAY "7. Buscar producto por nombre (texto parcial)".
+           DISPLAY "8. Salir".
+           DISPLAY "Selecciona una opción (1-8): " WITH NO ADVANCING.
            ACCEPT OPCION-MENU.
 
        PROCESAR-OPCION.
@@ -140,20 +728,121 @@
                WHEN 5
                    PERFORM CALCULAR-ESTADISTICAS
                WHEN 6
+                   PERFORM RECIBIR-MERCANCIA
+               WHEN 7
+                   PERFORM BUSCAR-PRODUCTO-POR-NOMBRE
+               WHEN 8
                    DISPLAY "Saliendo del sistema..."
                WHEN OTHER
                    DISPLAY "Opción inválida. Intenta de nuevo."
            END-EVALUATE.
 
+       RECIBIR-MERCANCIA.
+           DISPLAY " ".
+           DISPLAY "=== RECEPCIÓN DE MERCANCÍA ===".
+           DISPLAY "Operador que recibe: " WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR-RECEP.
+           MOVE 0 TO RECEPCIONES-APLICADAS
+           MOVE 0 TO RECEPCIONES-RECHAZADAS
+           MOVE "N" TO EOF-RECEPCION
+
+           *> RECEPCION.DAT es opcional: si todavía no existe (nadie ha
+           *> dejado recepciones pendientes), OPEN INPUT abortaría la
+           *> corrida entera con estado 35 si no se comprobara primero,
+           *> igual que CARGAR-LOTES comprueba WS-STATUS-LOTES.
+           OPEN INPUT ARCHIVO-RECEPCIONES
+           IF WS-STATUS-RECEPCIONES NOT = "00"
+               DISPLAY "AVISO: RECEPCION.DAT no existe, no hay nada "
+                   "que aplicar."
+           ELSE
+               *> Ver GUARDAR-DATOS-ARCHIVO: OPEN EXTEND aborta con
+               *> estado 35 si RECEPCION.LOG todavía no existe.
+               OPEN EXTEND ARCHIVO-BITACORA-RECEP
+               IF WS-STATUS-BITACORA-RECEP NOT = "00"
+                   OPEN OUTPUT ARCHIVO-BITACORA-RECEP
+               END-IF
+
+               PERFORM UNTIL FIN-RECEPCIONES
+                   READ ARCHIVO-RECEPCIONES
+                       AT END
+                           SET FIN-RECEPCIONES TO TRUE
+                       NOT AT END
+                           PERFORM APLICAR-RECEPCION
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCHIVO-RECEPCIONES
+               CLOSE ARCHIVO-BITACORA-RECEP
+
+               *> Cada línea ya quedó aplicada contra el stock en
+               *> memoria: se borra para que una segunda pasada (en
+               *> esta corrida o en la próxima) no vuelva a postear
+               *> las mismas recepciones. Mismo criterio que
+               *> BORRAR-CHECKPOINT en CALCULO-IMPUESTO-RENTA.
+               CALL "CBL_DELETE_FILE" USING "RECEPCION.DAT"
+
+               DISPLAY "Recepciones aplicadas:  " RECEPCIONES-APLICADAS
+               DISPLAY "Recepciones rechazadas: " RECEPCIONES-RECHAZADAS
+               IF RECEPCIONES-APLICADAS > 0
+                   SET DATOS-CAMBIARON TO TRUE
+               END-IF
+           END-IF.
+
+       APLICAR-RECEPCION.
+           *> Se exige también la bodega porque un mismo código puede
+           *> existir en más de una ubicación (ver CLAVE-PRODUCTO).
+           MOVE "N" TO ENCONTRADO
+           MOVE 0 TO WS-IDX-PRODUCTO-ACTUAL
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+                      OR PRODUCTO-EXISTE
+               IF TAB-CODIGO(IDX-PRODUCTO) = REC-CODIGO AND
+                  TAB-UBICACION(IDX-PRODUCTO) = REC-UBICACION
+                   SET PRODUCTO-EXISTE TO TRUE
+                   MOVE IDX-PRODUCTO TO WS-IDX-PRODUCTO-ACTUAL
+               END-IF
+           END-PERFORM
+
+           IF NOT PRODUCTO-EXISTE
+               DISPLAY "Código/bodega no encontrado, se rechaza: "
+                   REC-CODIGO " " REC-UBICACION
+               ADD 1 TO RECEPCIONES-RECHAZADAS
+           ELSE
+               SET IDX-PRODUCTO TO WS-IDX-PRODUCTO-ACTUAL
+               MOVE TAB-STOCK(IDX-PRODUCTO) TO STOCK-ANTES-RECEPCION
+               ADD REC-CANTIDAD TO TAB-STOCK(IDX-PRODUCTO)
+               MOVE TAB-STOCK(IDX-PRODUCTO) TO STOCK-DESPUES-RECEPCION
+               PERFORM EVALUAR-ESTADO-STOCK
+               PERFORM REGISTRAR-BITACORA-RECEP
+               ADD 1 TO RECEPCIONES-APLICADAS
+           END-IF.
+
+       REGISTRAR-BITACORA-RECEP.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE WS-FECHA-HOY TO LB-FECHA
+           *> WS-HORA-AHORA viene como HHMMSSCC (8 dígitos, con
+           *> centésimas); se descartan las 2 de la derecha, no las
+           *> de la izquierda, para quedarnos con HHMMSS.
+           MOVE WS-HORA-AHORA(1:6) TO LB-HORA
+           MOVE REC-CODIGO TO LB-CODIGO
+           MOVE REC-UBICACION TO LB-UBICACION
+           MOVE REC-CANTIDAD TO LB-CANTIDAD
+           MOVE STOCK-ANTES-RECEPCION TO LB-STOCK-ANTES
+           MOVE STOCK-DESPUES-RECEPCION TO LB-STOCK-DESPUES
+           MOVE WS-OPERADOR-RECEP TO LB-OPERADOR
+           WRITE REGISTRO-BITACORA-RECEP FROM LINEA-BITACORA-RECEP.
+
        LISTAR-PRODUCTOS.
            DISPLAY " ".
            DISPLAY "=== LISTADO COMPLETO DE PRODUCTOS ===".
-           DISPLAY "CÓDIGO  NOMBRE                   PRECIO    STOCK  MIN   ESTADO".
-           DISPLAY "--------------------------------------------------------------".
-           
+           DISPLAY "CODIGO  BODEGA NOMBRE         PRECIO STOCK MIN EST".
+           DISPLAY "-------------------------------------------------".
+
            PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
                    UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
-               DISPLAY TAB-CODIGO(IDX-PRODUCTO) " " 
+               DISPLAY TAB-CODIGO(IDX-PRODUCTO) " "
+                       TAB-UBICACION(IDX-PRODUCTO) " "
                        TAB-NOMBRE(IDX-PRODUCTO)(1:20) " "
                        TAB-PRECIO(IDX-PRODUCTO) " "
                        TAB-STOCK(IDX-PRODUCTO) " "
@@ -162,32 +851,160 @@
            END-PERFORM.
 
        BUSCAR-PRODUCTO.
+           *> Lectura directa por clave contra PRODUCTOS.DAT (indexado
+           *> por CODIGO-PRODUCTO + UBICACION-PRODUCTO, ver
+           *> CLAVE-PRODUCTO): ya no se recorre la tabla completa.
+           *> La bodega es opcional: en blanco, se listan todas las
+           *> bodegas donde exista ese código en vez de exigir la
+           *> ubicación exacta.
            DISPLAY " ".
-           DISPLAY "Ingresa el código del producto: " WITH NO ADVANCING.
+           DISPLAY "Ingrese codigo del producto: " WITH NO ADVANCING.
            ACCEPT PRODUCTO-BUSCADO.
-           
+           DISPLAY "Ingrese bodega (ubicación, en blanco para "
+               "todas): " WITH NO ADVANCING.
+           ACCEPT WS-UBICACION-BUSCADA.
+
            MOVE "N" TO ENCONTRADO
-           
-           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
-                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
-                      OR PRODUCTO-EXISTE
-               IF TAB-CODIGO(IDX-PRODUCTO) = PRODUCTO-BUSCADO
-                   SET PRODUCTO-EXISTE TO TRUE
-                   DISPLAY " "
-                   DISPLAY "=== PRODUCTO ENCONTRADO ==="
-                   DISPLAY "Código: " TAB-CODIGO(IDX-PRODUCTO)
-                   DISPLAY "Nombre: " TAB-NOMBRE(IDX-PRODUCTO)
-                   DISPLAY "Precio: $" TAB-PRECIO(IDX-PRODUCTO)
-                   DISPLAY "Stock actual: " TAB-STOCK(IDX-PRODUCTO)
-                   DISPLAY "Stock mínimo: " TAB-MINIMO(IDX-PRODUCTO)
-                   DISPLAY "Estado: " TAB-ESTADO(IDX-PRODUCTO)
+           MOVE PRODUCTO-BUSCADO TO CODIGO-PRODUCTO
+
+           OPEN INPUT ARCHIVO-PRODUCTOS
+           IF WS-STATUS-PRODUCTOS NOT = "00"
+               DISPLAY "AVISO: PRODUCTOS.DAT no existe todavía."
+           ELSE
+               IF WS-UBICACION-BUSCADA = SPACES
+                   PERFORM BUSCAR-PRODUCTO-TODAS-BODEGAS
+               ELSE
+                   MOVE WS-UBICACION-BUSCADA TO UBICACION-PRODUCTO
+                   READ ARCHIVO-PRODUCTOS
+                       KEY IS CLAVE-PRODUCTO
+                       INVALID KEY
+                           DISPLAY "Producto no encontrado."
+                       NOT INVALID KEY
+                           SET PRODUCTO-EXISTE TO TRUE
+                           PERFORM EVALUAR-ESTADO-STOCK-DIRECTO
+                           PERFORM MOSTRAR-PRODUCTO-ENCONTRADO
+                   END-READ
                END-IF
-           END-PERFORM
-           
+               CLOSE ARCHIVO-PRODUCTOS
+           END-IF.
+
+       BUSCAR-PRODUCTO-TODAS-BODEGAS.
+           *> Se posiciona en la primera bodega de ese código (las
+           *> ubicaciones nunca empiezan en SPACES) y se recorre hacia
+           *> adelante mientras el código siga siendo el mismo.
+           MOVE 0 TO WS-TOTAL-COINCIDENCIAS-COD
+           MOVE SPACES TO UBICACION-PRODUCTO
+           START ARCHIVO-PRODUCTOS KEY IS >= CLAVE-PRODUCTO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO EOF-FLAG
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-PRODUCTOS NEXT
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               IF CODIGO-PRODUCTO NOT = PRODUCTO-BUSCADO
+                                   SET FIN-ARCHIVO TO TRUE
+                               ELSE
+                                   SET PRODUCTO-EXISTE TO TRUE
+                                   ADD 1 TO WS-TOTAL-COINCIDENCIAS-COD
+                                   PERFORM EVALUAR-ESTADO-STOCK-DIRECTO
+                                   PERFORM MOSTRAR-PRODUCTO-ENCONTRADO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+
            IF NOT PRODUCTO-EXISTE
                DISPLAY "Producto no encontrado."
+           ELSE
+               DISPLAY " "
+               DISPLAY "Total de bodegas con este código: "
+                   WS-TOTAL-COINCIDENCIAS-COD
+           END-IF.
+
+       MOSTRAR-PRODUCTO-ENCONTRADO.
+           DISPLAY " ".
+           DISPLAY "=== PRODUCTO ENCONTRADO ===".
+           DISPLAY "Código: " CODIGO-PRODUCTO.
+           DISPLAY "Bodega: " UBICACION-PRODUCTO.
+           DISPLAY "Nombre: " NOMBRE-PRODUCTO.
+           DISPLAY "Precio: $" PRECIO-UNITARIO.
+           DISPLAY "Stock actual: " STOCK-ACTUAL.
+           DISPLAY "Stock mínimo: " STOCK-MINIMO.
+           DISPLAY "Estado: " WS-ESTADO-DIRECTO.
+
+       BUSCAR-PRODUCTO-POR-NOMBRE.
+           *> Búsqueda por texto parcial sobre la tabla en memoria: a
+           *> diferencia de BUSCAR-PRODUCTO (clave exacta contra el
+           *> archivo indexado), aquí sí hay que recorrer toda la
+           *> tabla porque el texto puede caer en cualquier posición
+           *> del nombre.
+           DISPLAY " ".
+           DISPLAY "Ingrese texto a buscar en el nombre: "
+               WITH NO ADVANCING.
+           ACCEPT WS-TEXTO-BUSQUEDA.
+
+           MOVE 20 TO WS-LONGITUD-BUSQUEDA
+           PERFORM VARYING WS-LONGITUD-BUSQUEDA FROM 20 BY -1
+                   UNTIL WS-LONGITUD-BUSQUEDA = 0
+                      OR WS-TEXTO-BUSQUEDA(WS-LONGITUD-BUSQUEDA:1)
+                         NOT = SPACE
+           END-PERFORM
+
+           IF WS-LONGITUD-BUSQUEDA = 0
+               DISPLAY "Texto de búsqueda vacío."
+           ELSE
+               MOVE 0 TO WS-TOTAL-COINCIDENCIAS
+               DISPLAY " "
+               DISPLAY "=== COINCIDENCIAS PARA: "
+                   WS-TEXTO-BUSQUEDA(1:WS-LONGITUD-BUSQUEDA) " ==="
+
+               PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                       UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+                   MOVE "N" TO WS-SW-COINCIDE
+                   PERFORM VARYING WS-POS-BUSQUEDA FROM 1 BY 1
+                           UNTIL WS-POS-BUSQUEDA >
+                                 (31 - WS-LONGITUD-BUSQUEDA)
+                              OR NOMBRE-COINCIDE
+                       IF TAB-NOMBRE(IDX-PRODUCTO)
+                              (WS-POS-BUSQUEDA:WS-LONGITUD-BUSQUEDA) =
+                          WS-TEXTO-BUSQUEDA(1:WS-LONGITUD-BUSQUEDA)
+                           SET NOMBRE-COINCIDE TO TRUE
+                       END-IF
+                   END-PERFORM
+
+                   IF NOMBRE-COINCIDE
+                       ADD 1 TO WS-TOTAL-COINCIDENCIAS
+                       DISPLAY TAB-CODIGO(IDX-PRODUCTO) " - "
+                           TAB-NOMBRE(IDX-PRODUCTO) " - PRECIO: "
+                           TAB-PRECIO(IDX-PRODUCTO) " - STOCK: "
+                           TAB-STOCK(IDX-PRODUCTO)
+                   END-IF
+               END-PERFORM
+
+               IF WS-TOTAL-COINCIDENCIAS = 0
+                   DISPLAY "Sin coincidencias."
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Total de coincidencias: "
+                       WS-TOTAL-COINCIDENCIAS
+               END-IF
            END-IF.
 
+       EVALUAR-ESTADO-STOCK-DIRECTO.
+           EVALUATE TRUE
+               WHEN STOCK-ACTUAL = 0
+                   MOVE "SIN STOCK" TO WS-ESTADO-DIRECTO
+               WHEN STOCK-ACTUAL < STOCK-MINIMO
+                   MOVE "CRITICO" TO WS-ESTADO-DIRECTO
+               WHEN STOCK-ACTUAL < (STOCK-MINIMO * 2)
+                   MOVE "BAJO" TO WS-ESTADO-DIRECTO
+               WHEN OTHER
+                   MOVE "NORMAL" TO WS-ESTADO-DIRECTO
+           END-EVALUATE.
+
        MOSTRAR-PRODUCTOS-CRITICOS.
            DISPLAY " ".
            DISPLAY "=== PRODUCTOS EN ESTADO CRÍTICO ===".
@@ -208,29 +1025,45 @@
            DISPLAY "Total productos críticos: " PRODUCTOS-CRITICOS.
 
        CALCULAR-VALOR-INVENTARIO.
+           *> Valorizado a costo promedio ponderado (TAB-COSTO-PROM,
+           *> calculado en CALCULAR-COSTO-PROMEDIO a partir de
+           *> LOTES.DAT) y no al precio de venta, que es lo que
+           *> contabilidad necesita para los libros.
            MOVE 0 TO VALOR-TOTAL-INVENTARIO
-           
+
            PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
                    UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
-               COMPUTE VALOR-TOTAL-INVENTARIO = 
-                   VALOR-TOTAL-INVENTARIO + 
-                   (TAB-PRECIO(IDX-PRODUCTO) * TAB-STOCK(IDX-PRODUCTO))
+               COMPUTE VALOR-TOTAL-INVENTARIO =
+                   VALOR-TOTAL-INVENTARIO +
+                   (TAB-COSTO-PROM(IDX-PRODUCTO) *
+                    TAB-STOCK(IDX-PRODUCTO))
            END-PERFORM
-           
+
            DISPLAY " ".
-           DISPLAY "=== VALOR TOTAL DEL INVENTARIO ===".
+           DISPLAY "=== VALOR TOTAL DEL INVENTARIO (COSTO PROMEDIO) "
+               "===".
            DISPLAY "Valor total: $" VALOR-TOTAL-INVENTARIO.
 
        CALCULAR-ESTADISTICAS.
            MOVE CONTADOR-PRODUCTOS TO TOTAL-PRODUCTOS
            MOVE 0 TO PRECIO-PROMEDIO
            MOVE 0 TO STOCK-PROMEDIO
-           
+           *> PRODUCTOS-CRITICOS se recuenta aquí, igual que en
+           *> MOSTRAR-PRODUCTOS-CRITICOS, porque EVALUAR-ESTADO-STOCK
+           *> solo suma al contador y nunca lo resta: si se llamó más
+           *> de una vez por producto (p.ej. tras recibir mercancía)
+           *> el valor acumulado en memoria ya no es confiable.
+           MOVE 0 TO PRODUCTOS-CRITICOS
+
            *> Calcular promedios
            PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
                    UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
                ADD TAB-PRECIO(IDX-PRODUCTO) TO PRECIO-PROMEDIO
                ADD TAB-STOCK(IDX-PRODUCTO) TO STOCK-PROMEDIO
+               IF TAB-ESTADO(IDX-PRODUCTO) = "CRITICO" OR
+                  TAB-ESTADO(IDX-PRODUCTO) = "SIN STOCK"
+                   ADD 1 TO PRODUCTOS-CRITICOS
+               END-IF
            END-PERFORM
            
            IF CONTADOR-PRODUCTOS > 0
@@ -250,15 +1083,85 @@
 
        GUARDAR-DATOS-ARCHIVO.
            OPEN OUTPUT ARCHIVO-PRODUCTOS
-           
+           *> OPEN EXTEND aborta con estado 35 si INVENTARIO.AUD todavía
+           *> no existe (primer grabado en un despliegue nuevo); en ese
+           *> caso se crea con OPEN OUTPUT en su lugar.
+           OPEN EXTEND ARCHIVO-AUDITORIA
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               OPEN OUTPUT ARCHIVO-AUDITORIA
+           END-IF
+
            PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
                    UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
                MOVE TAB-CODIGO(IDX-PRODUCTO) TO CODIGO-PRODUCTO
+               MOVE TAB-UBICACION(IDX-PRODUCTO) TO UBICACION-PRODUCTO
                MOVE TAB-NOMBRE(IDX-PRODUCTO) TO NOMBRE-PRODUCTO
                MOVE TAB-PRECIO(IDX-PRODUCTO) TO PRECIO-UNITARIO
                MOVE TAB-STOCK(IDX-PRODUCTO) TO STOCK-ACTUAL
                MOVE TAB-MINIMO(IDX-PRODUCTO) TO STOCK-MINIMO
                WRITE REGISTRO-PRODUCTO
+               IF TAB-STOCK(IDX-PRODUCTO) NOT =
+                  TAB-STOCK-ORIG(IDX-PRODUCTO)
+                   PERFORM REGISTRAR-AUDITORIA-STOCK
+               END-IF
            END-PERFORM
-           
-           CLOSE ARCHIVO-PRODUCTOS.
\ No newline at end of file
+
+           CLOSE ARCHIVO-PRODUCTOS
+           CLOSE ARCHIVO-AUDITORIA
+           PERFORM REGISTRAR-HISTORIAL.
+
+       REGISTRAR-AUDITORIA-STOCK.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AHORA FROM TIME
+           MOVE WS-FECHA-HOY TO AUD-FECHA
+           *> Ver REGISTRAR-BITACORA-RECEP: se descartan las 2
+           *> centésimas de la derecha, no las horas de la izquierda.
+           MOVE WS-HORA-AHORA(1:6) TO AUD-HORA
+           MOVE TAB-CODIGO(IDX-PRODUCTO) TO AUD-CODIGO
+           MOVE TAB-UBICACION(IDX-PRODUCTO) TO AUD-UBICACION
+           MOVE TAB-STOCK-ORIG(IDX-PRODUCTO) TO AUD-STOCK-ANTES
+           MOVE TAB-STOCK(IDX-PRODUCTO) TO AUD-STOCK-DESPUES
+           WRITE REGISTRO-AUDITORIA FROM LINEA-AUDITORIA
+           MOVE TAB-STOCK(IDX-PRODUCTO) TO TAB-STOCK-ORIG(IDX-PRODUCTO).
+
+       REGISTRAR-HISTORIAL.
+           *> Valor a costo promedio ponderado, igual que
+           *> CALCULAR-VALOR-INVENTARIO, en su propia variable: no se
+           *> toca VALOR-TOTAL-INVENTARIO para no pisar el último valor
+           *> mostrado en el menú con una base distinta.
+           MOVE 0 TO WS-PRECIO-PROM-HIST
+           MOVE 0 TO WS-STOCK-PROM-HIST
+           MOVE 0 TO WS-VALOR-HIST-INVENTARIO
+
+           PERFORM VARYING IDX-PRODUCTO FROM 1 BY 1
+                   UNTIL IDX-PRODUCTO > CONTADOR-PRODUCTOS
+               ADD TAB-PRECIO(IDX-PRODUCTO) TO WS-PRECIO-PROM-HIST
+               ADD TAB-STOCK(IDX-PRODUCTO) TO WS-STOCK-PROM-HIST
+               COMPUTE WS-VALOR-HIST-INVENTARIO =
+                   WS-VALOR-HIST-INVENTARIO +
+                   (TAB-COSTO-PROM(IDX-PRODUCTO) *
+                    TAB-STOCK(IDX-PRODUCTO))
+           END-PERFORM
+
+           IF CONTADOR-PRODUCTOS > 0
+               DIVIDE WS-PRECIO-PROM-HIST BY CONTADOR-PRODUCTOS
+                   GIVING WS-PRECIO-PROM-HIST ROUNDED
+               DIVIDE WS-STOCK-PROM-HIST BY CONTADOR-PRODUCTOS
+                   GIVING WS-STOCK-PROM-HIST ROUNDED
+           END-IF
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE WS-FECHA-HOY TO LH-FECHA
+           MOVE CONTADOR-PRODUCTOS TO LH-TOTAL-PRODUCTOS
+           MOVE WS-PRECIO-PROM-HIST TO LH-PRECIO-PROMEDIO
+           MOVE WS-STOCK-PROM-HIST TO LH-STOCK-PROMEDIO
+           MOVE WS-VALOR-HIST-INVENTARIO TO LH-VALOR-TOTAL
+
+           *> Ver GUARDAR-DATOS-ARCHIVO: OPEN EXTEND aborta con estado
+           *> 35 si INVENTARIO.HIS todavía no existe.
+           OPEN EXTEND ARCHIVO-HISTORIAL
+           IF WS-STATUS-HISTORIAL NOT = "00"
+               OPEN OUTPUT ARCHIVO-HISTORIAL
+           END-IF
+           WRITE REGISTRO-HISTORIAL FROM LINEA-HISTORIAL
+           CLOSE ARCHIVO-HISTORIAL.
