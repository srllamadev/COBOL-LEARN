@@ -7,10 +7,57 @@
            SELECT ARCHIVO-EMPRESAS ASSIGN TO "EMPRESAS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           *> Reporte archivado con el detalle y el resumen de cada
+           *> corrida, para tener algo que entregar a auditoría.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "IMPUESTO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Empresas con EMP-TIPO no reconocido: se excluyen de los
+           *> totales y quedan registradas aquí con el motivo.
+           SELECT ARCHIVO-RECHAZOS ASSIGN TO "IMPUESTO.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Tasas y deducciones vigentes, externalizadas para que un
+           *> cambio de ley fiscal no requiera recompilar el programa.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO "IMPUESTO.PAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARAMETROS.
+
+           *> Punto de control: último EMP-CODIGO procesado y totales
+           *> acumulados, para reanudar un archivo grande sin volver a
+           *> contar ni reportar desde cero tras un corte a la mitad.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "IMPUESTO.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           *> Reporte de edición: códigos duplicados y registros con
+           *> gastos mayores a los ingresos, detectados antes de
+           *> calcular nada, para que alguien los revise a tiempo.
+           SELECT ARCHIVO-EDICION ASSIGN TO "IMPUESTO.EDT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> Extracto estructurado de ancho fijo para el sistema de
+           *> contabilidad: una línea por empresa calculada, sin
+           *> encabezados ni separadores de miles que haya que parsear.
+           SELECT ARCHIVO-EXTRACTO ASSIGN TO "IMPUESTO.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRACTO.
+
+           *> Impuesto calculado por empresa en la corrida anterior,
+           *> para poder mostrar un comparativo año contra año en vez
+           *> de solo el total del período actual.
+           SELECT ARCHIVO-HISTORICO ASSIGN TO "IMPUESTO.HIS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HISTORICO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-EMPRESAS.
        01 REGISTRO-EMPRESA.
+           05 EMP-TIPO-REG        PIC X(1).
+               88 REG-ENCABEZADO  VALUE "H".
+               88 REG-DETALLE     VALUE "D".
+               88 REG-TOTAL       VALUE "T".
            05 EMP-CODIGO          PIC 9(5).
            05 EMP-NOMBRE          PIC X(30).
            05 EMP-INGRESOS        PIC 9(12)V99.
@@ -20,7 +67,61 @@
                88 MEDIANA-EMPRESA VALUE "M".
                88 GRANDE-EMPRESA  VALUE "G".
 
+       *> Encabezado (fecha de corrida + cantidad esperada de empresas)
+       *> y total de control (cantidad de detalle) al final del
+       *> archivo, para poder cuadrar la corrida antes de confiar en
+       *> los totales calculados.
+       01 REGISTRO-CONTROL REDEFINES REGISTRO-EMPRESA.
+           05 CTL-TIPO-REG        PIC X(1).
+           05 CTL-FECHA-CORRIDA   PIC 9(8).
+           05 CTL-CANTIDAD        PIC 9(5).
+           05 CTL-TOTAL-INGRESOS  PIC 9(12)V99.
+           05 FILLER              PIC X(37).
+
+       FD ARCHIVO-REPORTE.
+       01 LINEA-REPORTE           PIC X(80).
+
+       FD ARCHIVO-RECHAZOS.
+       01 LINEA-RECHAZO           PIC X(80).
+
+       FD ARCHIVO-CHECKPOINT.
+       01 REGISTRO-CHECKPOINT    PIC X(40).
+
+       FD ARCHIVO-EDICION.
+       01 LINEA-EDICION          PIC X(80).
+
+       FD ARCHIVO-HISTORICO.
+       01 REGISTRO-HISTORICO     PIC X(25).
+
+       FD ARCHIVO-EXTRACTO.
+       01 REGISTRO-EXTRACTO     PIC X(42).
+
+       FD ARCHIVO-PARAMETROS.
+       01 REGISTRO-PARAMETROS.
+           05 PAR-TASA-PEQUENA    PIC 9V999.
+           05 PAR-TASA-MEDIANA    PIC 9V999.
+           05 PAR-TASA-GRANDE     PIC 9V999.
+           05 PAR-LIMITE-EXENCION PIC 9(8)V99.
+           05 PAR-DEDUCCION-PEQ   PIC 9(6)V99.
+           05 PAR-DEDUCCION-MED   PIC 9(6)V99.
+           05 PAR-DEDUCCION-GRA   PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
+       01 WS-STATUS-PARAMETROS    PIC X(2).
+       01 WS-STATUS-CHECKPOINT    PIC X(2).
+       01 WS-STATUS-HISTORICO     PIC X(2).
+       01 WS-STATUS-EXTRACTO      PIC X(2).
+       01 WS-ULTIMO-CODIGO-CKP    PIC 9(5) VALUE ZERO.
+       01 WS-REGISTROS-LEIDOS     PIC 9(5) VALUE ZERO.
+       01 WS-INTERVALO-CKP        PIC 9(3) VALUE 50.
+       01 LINEA-CHECKPOINT.
+           05 CKP-ULTIMO-CODIGO   PIC 9(5).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKP-TOTAL-EMPRESAS  PIC 9(5).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKP-TOTAL-IMPUESTOS PIC 9(12)V99.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKP-TOTAL-RECHAZOS  PIC 9(5).
        01 WS-VARIABLES-CALCULO.
            05 WS-UTIL-BRUTA       PIC 9(12)V99.  *> Nombre acortado
            05 WS-UTIL-GRAVABLE    PIC 9(12)V99.  *> Nombre acortado
@@ -44,39 +145,432 @@
        01 WS-TOTALES.
            05 WS-TOTAL-EMPRESAS   PIC 9(5) VALUE ZERO.
            05 WS-TOTAL-IMPUESTOS  PIC 9(12)V99 VALUE ZERO.
+           05 WS-TOTAL-RECHAZOS   PIC 9(5) VALUE ZERO.
+
+       *> Cantidad de registros leídos en la pasada de edición, para
+       *> comprobar al final que no se perdió ni se duplicó ninguno.
+       01 WS-TOTAL-REGISTROS-ARCHIVO PIC 9(5) VALUE ZERO.
+
+       *> Suma de EMP-INGRESOS de la misma pasada de edición, para
+       *> cuadrar contra el total de control de ingresos del trailer.
+       01 WS-TOTAL-INGRESOS-ARCHIVO  PIC 9(12)V99 VALUE ZERO.
+
+       01 WS-SW-RECHAZO           PIC X(1) VALUE "N".
+           88 REGISTRO-RECHAZADO  VALUE "Y".
+
+       *> Tabla de códigos vistos durante la pasada de edición, para
+       *> detectar EMP-CODIGO duplicados sin un archivo indexado.
+       01 TABLA-CODIGOS-VISTOS.
+           05 WS-TOTAL-VISTOS     PIC 9(5) VALUE ZERO.
+           05 CODIGO-VISTO-ITEM   OCCURS 5000 TIMES
+                                  INDEXED BY IDX-VISTO.
+               10 CV-CODIGO       PIC 9(5).
+
+       01 WS-SW-DUPLICADO         PIC X(1) VALUE "N".
+           88 CODIGO-DUPLICADO    VALUE "Y".
+
+       01 WS-TOTAL-ADVERTENCIAS   PIC 9(5) VALUE ZERO.
+
+       *> Datos leídos del encabezado y del total de control de
+       *> EMPRESAS.DAT (ver REGISTRO-CONTROL).
+       01 WS-CTL-FECHA-CORRIDA       PIC 9(8) VALUE ZERO.
+       01 WS-CTL-CANTIDAD-ESPERADA   PIC 9(5) VALUE ZERO.
+       01 WS-CTL-CANTIDAD-TRAILER    PIC 9(5) VALUE ZERO.
+       01 WS-CTL-TOTAL-INGRESOS-TRAILER PIC 9(12)V99 VALUE ZERO.
+
+       *> Fecha y hora de la corrida actual, para el encabezado de la
+       *> consola y del reporte archivado.
+       01 WS-FECHA-HOY            PIC 9(8).
+       01 WS-FECHA-HOY-DESC REDEFINES WS-FECHA-HOY.
+           05 WS-ANIO-HOY         PIC 9(4).
+           05 FILLER              PIC 9(4).
+       01 WS-HORA-AHORA           PIC 9(8).
+
+       *> Impuesto por empresa calculado en la corrida anterior,
+       *> cargado de IMPUESTO.HIS, para el comparativo año contra año.
+       01 TABLA-HISTORICO.
+           05 WS-TOTAL-HISTORICO      PIC 9(5) VALUE ZERO.
+           05 HISTORICO-ITEM OCCURS 5000 TIMES
+                                      INDEXED BY IDX-HIST.
+               10 HIS-CODIGO          PIC 9(5).
+               10 HIS-ANIO            PIC 9(4).
+               10 HIS-IMPUESTO        PIC 9(12)V99.
+       01 LINEA-HISTORICO.
+           05 LH-CODIGO               PIC 9(5).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 LH-ANIO                 PIC 9(4).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 LH-IMPUESTO              PIC 9(12)V99.
+
+       01 WS-SW-HIST-ENCONTRADO   PIC X(1) VALUE "N".
+           88 HISTORICO-ENCONTRADO VALUE "Y".
+       01 WS-IDX-HIST-EMPRESA     PIC 9(5).
+       01 WS-VARIACION-IMPUESTO   PIC S9(12)V99.
+       01 WS-VARIACION-PCT        PIC S9(5)V99.
+
+       *> A partir de este porcentaje de variación (en cualquier
+       *> sentido) contra el año anterior, la empresa se marca como
+       *> variación significativa en el comparativo.
+       01 UMBRAL-VARIACION-PCT    PIC 9(3)V99 VALUE 25.00.
+
+       01 WS-SW-VARIACION-ALERTA  PIC X(1) VALUE "N".
+           88 VARIACION-SIGNIFICATIVA VALUE "Y".
+
+       *> Línea del extracto contable de ancho fijo (IMPUESTO.EXT).
+       01 LINEA-EXTRACTO.
+           05 EXT-CODIGO              PIC 9(5).
+           05 EXT-UTIL-GRAVABLE       PIC 9(12)V99.
+           05 EXT-IMPUESTO            PIC 9(12)V99.
+           05 EXT-TIPO                PIC X(1).
+           05 EXT-FECHA-CORRIDA       PIC 9(8).
+
+       *> Impuesto por empresa calculado en esta corrida, para
+       *> archivarlo en IMPUESTO.HIS y servir de comparativo la
+       *> próxima vez que corra el programa.
+       01 TABLA-RESULTADOS-ANIO.
+           05 WS-TOTAL-RESULTADOS     PIC 9(5) VALUE ZERO.
+           05 RESULTADO-ITEM OCCURS 5000 TIMES
+                                      INDEXED BY IDX-RESULTADO.
+               10 RES-CODIGO          PIC 9(5).
+               10 RES-IMPUESTO        PIC 9(12)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAMA.
            PERFORM INICIALIZAR
+           PERFORM VALIDAR-ARCHIVO
            PERFORM PROCESAR-ARCHIVO
            PERFORM MOSTRAR-TOTALES
+           PERFORM GUARDAR-HISTORICO
+           PERFORM BORRAR-CHECKPOINT
+           CLOSE ARCHIVO-REPORTE
+           CLOSE ARCHIVO-RECHAZOS
+           CLOSE ARCHIVO-EXTRACTO
            STOP RUN.
 
        INICIALIZAR.
-           OPEN INPUT ARCHIVO-EMPRESAS
+           PERFORM CARGAR-PARAMETROS
+           PERFORM CARGAR-CHECKPOINT
+           PERFORM CARGAR-HISTORICO
+           *> Al reanudar desde un checkpoint, el reporte, los rechazos
+           *> y el extracto de la parte ya procesada siguen siendo
+           *> válidos: se abren en modo EXTEND para no perderlos bajo
+           *> un OPEN OUTPUT que los reescribiría desde cero.
+           IF WS-ULTIMO-CODIGO-CKP > ZERO
+               PERFORM CARGAR-EXTRACTO-PREVIO
+               OPEN EXTEND ARCHIVO-REPORTE
+               OPEN EXTEND ARCHIVO-RECHAZOS
+               OPEN EXTEND ARCHIVO-EXTRACTO
+           ELSE
+               OPEN OUTPUT ARCHIVO-REPORTE
+               OPEN OUTPUT ARCHIVO-RECHAZOS
+               OPEN OUTPUT ARCHIVO-EXTRACTO
+           END-IF
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AHORA FROM TIME
            DISPLAY "SISTEMA DE CALCULO DE IMPUESTO SOBRE LA RENTA"
+           DISPLAY "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA
            DISPLAY "=================================================="
            DISPLAY " ".
+           MOVE "SISTEMA DE CALCULO DE IMPUESTO SOBRE LA RENTA"
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE SPACES TO LINEA-REPORTE
+           STRING "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE "=================================================="
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE.
+
+       VALIDAR-ARCHIVO.
+           *> Pasada previa de edición: códigos duplicados y registros
+           *> con gastos mayores a los ingresos quedan en IMPUESTO.EDT
+           *> para que alguien los revise; no detienen el cálculo.
+           MOVE 0 TO WS-TOTAL-VISTOS
+           MOVE 0 TO WS-TOTAL-ADVERTENCIAS
+           OPEN OUTPUT ARCHIVO-EDICION
+           MOVE "REPORTE DE EDICION - EMPRESAS.DAT" TO LINEA-EDICION
+           WRITE LINEA-EDICION
+           MOVE SPACES TO LINEA-EDICION
+           STRING "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA
+               DELIMITED BY SIZE INTO LINEA-EDICION
+           WRITE LINEA-EDICION
+           MOVE "=================================================="
+               TO LINEA-EDICION
+           WRITE LINEA-EDICION
+
+           OPEN INPUT ARCHIVO-EMPRESAS
+           MOVE "N" TO WS-EOF
+           PERFORM VALIDAR-ENCABEZADO
+           PERFORM LEER-REGISTRO
+           PERFORM UNTIL FIN-ARCHIVO
+               PERFORM VALIDAR-REGISTRO
+               PERFORM LEER-REGISTRO
+           END-PERFORM
+           CLOSE ARCHIVO-EMPRESAS
+
+           IF WS-TOTAL-ADVERTENCIAS = 0
+               MOVE "Sin observaciones." TO LINEA-EDICION
+               WRITE LINEA-EDICION
+           END-IF
+           MOVE SPACES TO LINEA-EDICION
+           STRING "TOTAL DE ADVERTENCIAS: " WS-TOTAL-ADVERTENCIAS
+               DELIMITED BY SIZE INTO LINEA-EDICION
+           WRITE LINEA-EDICION
+           CLOSE ARCHIVO-EDICION
+
+           DISPLAY "Edición de EMPRESAS.DAT: " WS-TOTAL-ADVERTENCIAS
+               " advertencia(s) - ver IMPUESTO.EDT"
+           MOVE "N" TO WS-EOF.
+
+       VALIDAR-REGISTRO.
+           ADD 1 TO WS-TOTAL-REGISTROS-ARCHIVO
+           ADD EMP-INGRESOS TO WS-TOTAL-INGRESOS-ARCHIVO
+           MOVE "N" TO WS-SW-DUPLICADO
+           PERFORM VARYING IDX-VISTO FROM 1 BY 1
+                   UNTIL IDX-VISTO > WS-TOTAL-VISTOS
+                      OR CODIGO-DUPLICADO
+               IF CV-CODIGO(IDX-VISTO) = EMP-CODIGO
+                   SET CODIGO-DUPLICADO TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF CODIGO-DUPLICADO
+               ADD 1 TO WS-TOTAL-ADVERTENCIAS
+               MOVE SPACES TO LINEA-EDICION
+               STRING "ADVERTENCIA: CODIGO " EMP-CODIGO
+                   " DUPLICADO - " EMP-NOMBRE
+                   DELIMITED BY SIZE INTO LINEA-EDICION
+               WRITE LINEA-EDICION
+           ELSE
+               IF WS-TOTAL-VISTOS < 5000
+                   ADD 1 TO WS-TOTAL-VISTOS
+                   SET IDX-VISTO TO WS-TOTAL-VISTOS
+                   MOVE EMP-CODIGO TO CV-CODIGO(IDX-VISTO)
+               END-IF
+           END-IF
+
+           IF EMP-GASTOS > EMP-INGRESOS
+               ADD 1 TO WS-TOTAL-ADVERTENCIAS
+               MOVE SPACES TO LINEA-EDICION
+               STRING "ADVERTENCIA: CODIGO " EMP-CODIGO
+                   " GASTOS>INGRESOS G=" EMP-GASTOS " I=" EMP-INGRESOS
+                   DELIMITED BY SIZE INTO LINEA-EDICION
+               WRITE LINEA-EDICION
+           END-IF.
+
+       CARGAR-PARAMETROS.
+           *> Si IMPUESTO.PAR no existe se conservan las tasas y
+           *> deducciones por defecto declaradas en WS-CONSTANTES.
+           OPEN INPUT ARCHIVO-PARAMETROS
+           IF WS-STATUS-PARAMETROS = "00"
+               READ ARCHIVO-PARAMETROS
+                   AT END
+                       DISPLAY "AVISO: IMPUESTO.PAR vacio, "
+                           "se usan tasas por defecto"
+               END-READ
+               IF WS-STATUS-PARAMETROS = "00"
+                   MOVE PAR-TASA-PEQUENA TO TASA-PEQUENA
+                   MOVE PAR-TASA-MEDIANA TO TASA-MEDIANA
+                   MOVE PAR-TASA-GRANDE TO TASA-GRANDE
+                   MOVE PAR-LIMITE-EXENCION TO LIMITE-EXENCION
+                   MOVE PAR-DEDUCCION-PEQ TO DEDUCCION-PEQUENA
+                   MOVE PAR-DEDUCCION-MED TO DEDUCCION-MEDIANA
+                   MOVE PAR-DEDUCCION-GRA TO DEDUCCION-GRANDE
+                   DISPLAY "Tasas cargadas desde IMPUESTO.PAR"
+               END-IF
+               CLOSE ARCHIVO-PARAMETROS
+           ELSE
+               DISPLAY "AVISO: IMPUESTO.PAR no encontrado, "
+                   "se usan tasas por defecto"
+           END-IF.
 
        PROCESAR-ARCHIVO.
+           OPEN INPUT ARCHIVO-EMPRESAS
+           MOVE "N" TO WS-EOF
+           PERFORM VALIDAR-ENCABEZADO
            PERFORM LEER-REGISTRO
            PERFORM UNTIL FIN-ARCHIVO
-               PERFORM CALCULAR-IMPUESTO-EMPRESA
-               PERFORM MOSTRAR-CALCULO
+               IF WS-ULTIMO-CODIGO-CKP > ZERO AND
+                  EMP-CODIGO <= WS-ULTIMO-CODIGO-CKP
+                   *> ya contabilizado en una corrida anterior que se
+                   *> cortó a la mitad; se salta sin volver a sumarlo
+                   CONTINUE
+               ELSE
+                   PERFORM CALCULAR-IMPUESTO-EMPRESA
+                   IF REGISTRO-RECHAZADO
+                       PERFORM REGISTRAR-RECHAZO
+                   ELSE
+                       PERFORM MOSTRAR-CALCULO
+                   END-IF
+                   PERFORM GRABAR-CHECKPOINT-PERIODICO
+               END-IF
                PERFORM LEER-REGISTRO
            END-PERFORM
            CLOSE ARCHIVO-EMPRESAS.
 
        LEER-REGISTRO.
+           *> El registro de total de control marca el fin lógico del
+           *> detalle, aunque todavía no sea el fin físico del archivo.
            READ ARCHIVO-EMPRESAS
                AT END
                    SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   IF REG-TOTAL
+                       MOVE CTL-CANTIDAD TO WS-CTL-CANTIDAD-TRAILER
+                       MOVE CTL-TOTAL-INGRESOS
+                           TO WS-CTL-TOTAL-INGRESOS-TRAILER
+                       SET FIN-ARCHIVO TO TRUE
+                   END-IF
            END-READ.
 
+       VALIDAR-ENCABEZADO.
+           *> Primer registro físico del archivo: debe ser el
+           *> encabezado de control con la fecha de corrida y la
+           *> cantidad de empresas que se esperan a continuación.
+           READ ARCHIVO-EMPRESAS
+               AT END
+                   DISPLAY "ERROR: EMPRESAS.DAT vacio, sin encabezado"
+               NOT AT END
+                   IF NOT REG-ENCABEZADO
+                       DISPLAY "ERROR: el primer registro de "
+                           "EMPRESAS.DAT no es un encabezado de "
+                           "control (tipo 'H')"
+                   ELSE
+                       MOVE CTL-FECHA-CORRIDA TO WS-CTL-FECHA-CORRIDA
+                       MOVE CTL-CANTIDAD TO WS-CTL-CANTIDAD-ESPERADA
+                       DISPLAY "Encabezado EMPRESAS.DAT: corrida "
+                           WS-CTL-FECHA-CORRIDA " - "
+                           WS-CTL-CANTIDAD-ESPERADA
+                           " empresa(s) esperadas"
+                   END-IF
+           END-READ.
+
+       CARGAR-CHECKPOINT.
+           *> Si IMPUESTO.CKP existe, una corrida anterior se cortó a
+           *> la mitad: se retoman los totales y se salta lo ya hecho.
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF WS-STATUS-CHECKPOINT = "00"
+               READ ARCHIVO-CHECKPOINT
+                   NOT AT END
+                       MOVE REGISTRO-CHECKPOINT TO LINEA-CHECKPOINT
+                       MOVE CKP-ULTIMO-CODIGO TO WS-ULTIMO-CODIGO-CKP
+                       MOVE CKP-TOTAL-EMPRESAS TO WS-TOTAL-EMPRESAS
+                       MOVE CKP-TOTAL-IMPUESTOS TO WS-TOTAL-IMPUESTOS
+                       MOVE CKP-TOTAL-RECHAZOS TO WS-TOTAL-RECHAZOS
+                       DISPLAY "REANUDANDO desde EMP-CODIGO "
+                           WS-ULTIMO-CODIGO-CKP
+                           " (checkpoint IMPUESTO.CKP encontrado)"
+               END-READ
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF.
+
+       CARGAR-EXTRACTO-PREVIO.
+           *> Al reanudar, TABLA-RESULTADOS-ANIO solo se llena con las
+           *> empresas que todavía quedan por procesar (PROCESAR-
+           *> ARCHIVO salta las anteriores al checkpoint). Se repuebla
+           *> primero con lo que ya quedó en IMPUESTO.EXT en la corrida
+           *> cortada, para que GUARDAR-HISTORICO no pierda esas
+           *> empresas al reescribir IMPUESTO.HIS completo.
+           OPEN INPUT ARCHIVO-EXTRACTO
+           IF WS-STATUS-EXTRACTO = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL FIN-ARCHIVO
+                   READ ARCHIVO-EXTRACTO
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           MOVE REGISTRO-EXTRACTO TO LINEA-EXTRACTO
+                           IF WS-TOTAL-RESULTADOS < 5000
+                               ADD 1 TO WS-TOTAL-RESULTADOS
+                               SET IDX-RESULTADO TO WS-TOTAL-RESULTADOS
+                               MOVE EXT-CODIGO
+                                   TO RES-CODIGO(IDX-RESULTADO)
+                               MOVE EXT-IMPUESTO
+                                   TO RES-IMPUESTO(IDX-RESULTADO)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-EXTRACTO
+               MOVE "N" TO WS-EOF
+               DISPLAY "Extracto previo IMPUESTO.EXT recargado: "
+                   WS-TOTAL-RESULTADOS " empresa(s) antes de reanudar"
+           ELSE
+               DISPLAY "AVISO: IMPUESTO.EXT no encontrado al reanudar, "
+                   "IMPUESTO.HIS podria quedar incompleto"
+           END-IF.
+
+       GRABAR-CHECKPOINT-PERIODICO.
+           ADD 1 TO WS-REGISTROS-LEIDOS
+           IF WS-REGISTROS-LEIDOS >= WS-INTERVALO-CKP
+               MOVE 0 TO WS-REGISTROS-LEIDOS
+               MOVE EMP-CODIGO TO CKP-ULTIMO-CODIGO
+               MOVE WS-TOTAL-EMPRESAS TO CKP-TOTAL-EMPRESAS
+               MOVE WS-TOTAL-IMPUESTOS TO CKP-TOTAL-IMPUESTOS
+               MOVE WS-TOTAL-RECHAZOS TO CKP-TOTAL-RECHAZOS
+               OPEN OUTPUT ARCHIVO-CHECKPOINT
+               WRITE REGISTRO-CHECKPOINT FROM LINEA-CHECKPOINT
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF.
+
+       CARGAR-HISTORICO.
+           *> Si IMPUESTO.HIS no existe todavía (primera corrida), se
+           *> sigue de largo y COMPARAR-ANIO-ANTERIOR simplemente no
+           *> encontrará dato previo para ninguna empresa.
+           MOVE 0 TO WS-TOTAL-HISTORICO
+           OPEN INPUT ARCHIVO-HISTORICO
+           IF WS-STATUS-HISTORICO = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL FIN-ARCHIVO
+                   READ ARCHIVO-HISTORICO
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           IF WS-TOTAL-HISTORICO < 5000
+                               MOVE REGISTRO-HISTORICO
+                                   TO LINEA-HISTORICO
+                               ADD 1 TO WS-TOTAL-HISTORICO
+                               SET IDX-HIST TO WS-TOTAL-HISTORICO
+                               MOVE LH-CODIGO TO HIS-CODIGO(IDX-HIST)
+                               MOVE LH-ANIO TO HIS-ANIO(IDX-HIST)
+                               MOVE LH-IMPUESTO
+                                   TO HIS-IMPUESTO(IDX-HIST)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVO-HISTORICO
+               MOVE "N" TO WS-EOF
+               DISPLAY "Historico IMPUESTO.HIS cargado: "
+                   WS-TOTAL-HISTORICO " empresa(s)"
+           ELSE
+               DISPLAY "AVISO: IMPUESTO.HIS no encontrado, "
+                   "sin comparativo del año anterior"
+           END-IF.
+
+       GUARDAR-HISTORICO.
+           *> Reemplaza IMPUESTO.HIS con los resultados de esta corrida,
+           *> para que la próxima corrida pueda compararse contra ella.
+           OPEN OUTPUT ARCHIVO-HISTORICO
+           PERFORM VARYING IDX-RESULTADO FROM 1 BY 1
+                   UNTIL IDX-RESULTADO > WS-TOTAL-RESULTADOS
+               MOVE RES-CODIGO(IDX-RESULTADO) TO LH-CODIGO
+               MOVE WS-ANIO-HOY TO LH-ANIO
+               MOVE RES-IMPUESTO(IDX-RESULTADO) TO LH-IMPUESTO
+               WRITE REGISTRO-HISTORICO FROM LINEA-HISTORICO
+           END-PERFORM
+           CLOSE ARCHIVO-HISTORICO.
+
+       BORRAR-CHECKPOINT.
+           *> Corrida completa: el checkpoint ya no aplica para la
+           *> próxima corrida, que debe volver a arrancar desde cero.
+           CALL "CBL_DELETE_FILE" USING "IMPUESTO.CKP".
+
        CALCULAR-IMPUESTO-EMPRESA.
            MOVE ZERO TO WS-IMPUESTO-CALC
            MOVE ZERO TO WS-TASA-IMPUESTO
            MOVE ZERO TO WS-DEDUCCION
+           MOVE ZERO TO WS-UTIL-GRAVABLE
+           MOVE "N" TO WS-SW-RECHAZO
 
            COMPUTE WS-UTIL-BRUTA = EMP-INGRESOS - EMP-GASTOS
 
@@ -97,29 +591,52 @@
                            MOVE TASA-GRANDE TO WS-TASA-IMPUESTO
                            MOVE DEDUCCION-GRANDE TO WS-DEDUCCION
                        WHEN OTHER
-                           DISPLAY "ERROR: TIPO NO VALIDO " EMP-TIPO
+                           SET REGISTRO-RECHAZADO TO TRUE
                            MOVE ZERO TO WS-IMPUESTO-CALC
                    END-EVALUATE
 
-                   COMPUTE WS-UTIL-GRAVABLE = WS-UTIL-BRUTA - WS-DEDUCCION
+                   IF NOT REGISTRO-RECHAZADO
+                       COMPUTE WS-UTIL-GRAVABLE =
+                           WS-UTIL-BRUTA - WS-DEDUCCION
 
-                   IF WS-UTIL-GRAVABLE <= ZERO
-                       MOVE ZERO TO WS-IMPUESTO-CALC
-                   ELSE
-                       COMPUTE WS-IMPUESTO-CALC = WS-UTIL-GRAVABLE * WS-TASA-IMPUESTO
+                       IF WS-UTIL-GRAVABLE <= ZERO
+                           MOVE ZERO TO WS-IMPUESTO-CALC
+                       ELSE
+                           COMPUTE WS-IMPUESTO-CALC =
+                               WS-UTIL-GRAVABLE * WS-TASA-IMPUESTO
+                       END-IF
                    END-IF
                END-IF
            END-IF
 
-           ADD 1 TO WS-TOTAL-EMPRESAS
-           ADD WS-IMPUESTO-CALC TO WS-TOTAL-IMPUESTOS.
+           IF REGISTRO-RECHAZADO
+               ADD 1 TO WS-TOTAL-RECHAZOS
+           ELSE
+               ADD 1 TO WS-TOTAL-EMPRESAS
+               ADD WS-IMPUESTO-CALC TO WS-TOTAL-IMPUESTOS
+               IF WS-TOTAL-RESULTADOS < 5000
+                   ADD 1 TO WS-TOTAL-RESULTADOS
+                   SET IDX-RESULTADO TO WS-TOTAL-RESULTADOS
+                   MOVE EMP-CODIGO TO RES-CODIGO(IDX-RESULTADO)
+                   MOVE WS-IMPUESTO-CALC TO RES-IMPUESTO(IDX-RESULTADO)
+               END-IF
+           END-IF.
+
+       REGISTRAR-RECHAZO.
+           DISPLAY "ERROR: TIPO NO VALIDO EN EMPRESA "
+               EMP-CODIGO " (" EMP-TIPO ") - excluida de totales"
+           DISPLAY " "
+           STRING "EMPRESA: " EMP-CODIGO " - " EMP-NOMBRE
+               " TIPO:'" EMP-TIPO "' INVALIDO FECHA:" WS-FECHA-HOY
+               DELIMITED BY SIZE INTO LINEA-RECHAZO
+           WRITE LINEA-RECHAZO.
 
        MOSTRAR-CALCULO.
            DISPLAY "EMPRESA: " EMP-CODIGO " - " EMP-NOMBRE
            DISPLAY "  INGRESOS: " EMP-INGRESOS
-           DISPLAY "  GASTOS: " EMP-GASTOS  
+           DISPLAY "  GASTOS: " EMP-GASTOS
            DISPLAY "  UTILIDAD BRUTA: " WS-UTIL-BRUTA
-           
+
            IF WS-UTIL-BRUTA <= ZERO
                DISPLAY "  ESTADO: SIN UTILIDADES - IMPUESTO: 0.00"
            ELSE
@@ -133,12 +650,201 @@
                    DISPLAY "  IMPUESTO A PAGAR: " WS-IMPUESTO-CALC
                END-IF
            END-IF
-           
+
+           PERFORM COMPARAR-ANIO-ANTERIOR
            DISPLAY " ".
+           PERFORM ARCHIVAR-CALCULO
+           PERFORM EXPORTAR-EXTRACTO-CONTABLE.
+
+       EXPORTAR-EXTRACTO-CONTABLE.
+           *> Una línea de ancho fijo por empresa calculada, para que
+           *> el sistema de contabilidad la lea sin tener que parsear
+           *> el reporte de texto.
+           MOVE EMP-CODIGO TO EXT-CODIGO
+           MOVE WS-UTIL-GRAVABLE TO EXT-UTIL-GRAVABLE
+           MOVE WS-IMPUESTO-CALC TO EXT-IMPUESTO
+           MOVE EMP-TIPO TO EXT-TIPO
+           MOVE WS-FECHA-HOY TO EXT-FECHA-CORRIDA
+           WRITE REGISTRO-EXTRACTO FROM LINEA-EXTRACTO.
+
+       COMPARAR-ANIO-ANTERIOR.
+           *> Busca el impuesto de esta misma empresa en la corrida
+           *> anterior (IMPUESTO.HIS) y muestra la variación, si hay
+           *> con qué comparar.
+           MOVE "N" TO WS-SW-HIST-ENCONTRADO
+           MOVE "N" TO WS-SW-VARIACION-ALERTA
+           MOVE 0 TO WS-IDX-HIST-EMPRESA
+           PERFORM VARYING IDX-HIST FROM 1 BY 1
+                   UNTIL IDX-HIST > WS-TOTAL-HISTORICO
+                      OR HISTORICO-ENCONTRADO
+               IF HIS-CODIGO(IDX-HIST) = EMP-CODIGO
+                   SET HISTORICO-ENCONTRADO TO TRUE
+                   MOVE IDX-HIST TO WS-IDX-HIST-EMPRESA
+               END-IF
+           END-PERFORM
+
+           IF HISTORICO-ENCONTRADO
+               SET IDX-HIST TO WS-IDX-HIST-EMPRESA
+               COMPUTE WS-VARIACION-IMPUESTO =
+                   WS-IMPUESTO-CALC - HIS-IMPUESTO(IDX-HIST)
+               IF HIS-IMPUESTO(IDX-HIST) > 0
+                   COMPUTE WS-VARIACION-PCT ROUNDED =
+                       (WS-VARIACION-IMPUESTO / HIS-IMPUESTO(IDX-HIST))
+                           * 100
+               ELSE
+                   MOVE 0 TO WS-VARIACION-PCT
+               END-IF
+
+               IF WS-VARIACION-PCT > UMBRAL-VARIACION-PCT
+                  OR WS-VARIACION-PCT < - UMBRAL-VARIACION-PCT
+                   SET VARIACION-SIGNIFICATIVA TO TRUE
+               END-IF
+
+               DISPLAY "  IMPUESTO " HIS-ANIO(IDX-HIST) ": "
+                   HIS-IMPUESTO(IDX-HIST)
+               DISPLAY "  VARIACION VS. AÑO ANTERIOR: "
+                   WS-VARIACION-IMPUESTO " (" WS-VARIACION-PCT "%)"
+               IF VARIACION-SIGNIFICATIVA
+                   DISPLAY "  *** ALERTA: VARIACION SIGNIFICATIVA "
+                       "CONTRA EL AÑO ANTERIOR ***"
+               END-IF
+           ELSE
+               DISPLAY "  SIN DATO DEL AÑO ANTERIOR PARA COMPARAR"
+           END-IF.
+
+       ARCHIVAR-CALCULO.
+           STRING "EMPRESA: " EMP-CODIGO " - " EMP-NOMBRE
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+
+           IF WS-UTIL-BRUTA <= ZERO
+               MOVE "  UTIL.BRUTA: 0.00  ESTADO: SIN UTILIDADES"
+                   TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           ELSE
+               IF WS-UTIL-BRUTA <= LIMITE-EXENCION
+                   STRING "  UTIL.BRUTA: " WS-UTIL-BRUTA
+                       "  ESTADO: EXENTA"
+                       DELIMITED BY SIZE INTO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+               ELSE
+                   STRING "  UTIL.BRUTA: " WS-UTIL-BRUTA
+                       "  TIPO: " EMP-TIPO
+                       "  TASA: " WS-TASA-IMPUESTO
+                       DELIMITED BY SIZE INTO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+                   STRING "  DEDUCCION: " WS-DEDUCCION
+                       "  UTIL.GRAVABLE: " WS-UTIL-GRAVABLE
+                       "  IMPUESTO: " WS-IMPUESTO-CALC
+                       DELIMITED BY SIZE INTO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+               END-IF
+           END-IF
+
+           IF HISTORICO-ENCONTRADO
+               STRING "  COMPARATIVO " HIS-ANIO(IDX-HIST) ": "
+                   HIS-IMPUESTO(IDX-HIST) "  VARIACION: "
+                   WS-VARIACION-IMPUESTO " (" WS-VARIACION-PCT "%)"
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+               IF VARIACION-SIGNIFICATIVA
+                   MOVE "  *** ALERTA: VARIACION SIGNIFICATIVA ***"
+                       TO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+               END-IF
+           END-IF.
 
        MOSTRAR-TOTALES.
            DISPLAY "=================================================="
            DISPLAY "RESUMEN FINAL:"
            DISPLAY "TOTAL DE EMPRESAS PROCESADAS: " WS-TOTAL-EMPRESAS
            DISPLAY "TOTAL DE IMPUESTOS CALCULADOS: " WS-TOTAL-IMPUESTOS
-           DISPLAY "==================================================".
\ No newline at end of file
+           DISPLAY "TOTAL DE EMPRESAS RECHAZADAS: " WS-TOTAL-RECHAZOS
+           DISPLAY "==================================================".
+           MOVE "=================================================="
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE "RESUMEN FINAL:" TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           STRING "TOTAL DE EMPRESAS PROCESADAS: " WS-TOTAL-EMPRESAS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           STRING "TOTAL DE IMPUESTOS CALCULADOS: " WS-TOTAL-IMPUESTOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           STRING "TOTAL DE EMPRESAS RECHAZADAS: " WS-TOTAL-RECHAZOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE "=================================================="
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           PERFORM RECONCILIAR-CONTEO.
+
+       RECONCILIAR-CONTEO.
+           *> WS-TOTAL-REGISTROS-ARCHIVO viene de la pasada de edición
+           *> (lee el detalle completo), y ahora se cuadra también
+           *> contra lo que dicen el encabezado y el total de control
+           *> del propio archivo (ver REGISTRO-CONTROL).
+           IF WS-TOTAL-EMPRESAS + WS-TOTAL-RECHAZOS =
+              WS-TOTAL-REGISTROS-ARCHIVO
+               DISPLAY "CONTEO CUADRADO: " WS-TOTAL-REGISTROS-ARCHIVO
+                   " registros esperados, "
+                   WS-TOTAL-EMPRESAS " + " WS-TOTAL-RECHAZOS
+                   " contabilizados."
+               MOVE "CONTEO CUADRADO CONTRA EMPRESAS.DAT"
+                   TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           ELSE
+               DISPLAY "*** DISCREPANCIA DE CONTEO: se esperaban "
+                   WS-TOTAL-REGISTROS-ARCHIVO " registros y se "
+                   "contabilizaron " WS-TOTAL-EMPRESAS " + "
+                   WS-TOTAL-RECHAZOS " ***"
+               STRING "*** DISCREPANCIA: ESPERADOS "
+                   WS-TOTAL-REGISTROS-ARCHIVO " CONTABILIZADOS "
+                   WS-TOTAL-EMPRESAS " + " WS-TOTAL-RECHAZOS " ***"
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF
+
+           IF WS-CTL-CANTIDAD-ESPERADA NOT = WS-TOTAL-REGISTROS-ARCHIVO
+               DISPLAY "*** DISCREPANCIA CONTRA ENCABEZADO: esperaba "
+                   WS-CTL-CANTIDAD-ESPERADA " y el detalle trae "
+                   WS-TOTAL-REGISTROS-ARCHIVO " ***"
+               STRING "*** DISCREPANCIA CONTRA ENCABEZADO: ESPERADO "
+                   WS-CTL-CANTIDAD-ESPERADA " DETALLE "
+                   WS-TOTAL-REGISTROS-ARCHIVO " ***"
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF
+
+           IF WS-CTL-CANTIDAD-TRAILER NOT = WS-TOTAL-REGISTROS-ARCHIVO
+               DISPLAY "*** DISCREPANCIA CONTRA TOTAL DE CONTROL: "
+                   "reporta " WS-CTL-CANTIDAD-TRAILER " y el detalle "
+                   "trae " WS-TOTAL-REGISTROS-ARCHIVO " ***"
+               STRING "*** DISCREPANCIA CONTRA TOTAL DE CONTROL: "
+                   "REPORTADO " WS-CTL-CANTIDAD-TRAILER " DETALLE "
+                   WS-TOTAL-REGISTROS-ARCHIVO " ***"
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF
+
+           *> Total de control de ingresos del trailer (hash total)
+           *> contra la suma real de EMP-INGRESOS de la pasada de
+           *> edición, para detectar registros alterados o perdidos
+           *> que un conteo de cantidad por sí solo no vería.
+           IF WS-CTL-TOTAL-INGRESOS-TRAILER NOT =
+              WS-TOTAL-INGRESOS-ARCHIVO
+               DISPLAY "*** DISCREPANCIA CONTRA TOTAL DE INGRESOS: "
+                   "reporta " WS-CTL-TOTAL-INGRESOS-TRAILER
+                   " y el detalle suma "
+                   WS-TOTAL-INGRESOS-ARCHIVO " ***"
+               STRING "*** INGRESOS: REPORTA "
+                   WS-CTL-TOTAL-INGRESOS-TRAILER
+                   " DETALLE " WS-TOTAL-INGRESOS-ARCHIVO " ***"
+                   DELIMITED BY SIZE INTO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           ELSE
+               MOVE "TOTAL DE INGRESOS CUADRADO CONTRA EL TRAILER"
+                   TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF.
