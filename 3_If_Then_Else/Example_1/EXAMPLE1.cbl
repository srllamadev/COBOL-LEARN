@@ -3,28 +3,109 @@
        AUTHOR. TU-NOMBRE.
        DATE-WRITTEN. 21/07/2025.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Listado del curso a calificar: un NOMBRE-ESTUDIANTE y una
+           *> NOTA por línea. Se procesa todo el curso en una sola
+           *> corrida en lugar de pedir los datos uno por uno.
+           SELECT ARCHIVO-ALUMNOS ASSIGN TO "ALUMNOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ALUMNOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ALUMNOS.
+       01  REGISTRO-ALUMNO.
+           05  ALU-NOMBRE           PIC X(30).
+           05  ALU-NOTA             PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01  WS-STATUS-ALUMNOS       PIC X(2).
+       01  EOF-ALUMNOS             PIC X(1) VALUE "N".
+           88  FIN-ALUMNOS         VALUE "Y".
+
+       *> Fecha y hora reales de la corrida, para encabezar la salida
+       *> igual que el resto de los programas del repositorio.
+       01  WS-FECHA-HOY            PIC 9(8).
+       01  WS-HORA-AHORA           PIC 9(6).
+
        01  NOMBRE-ESTUDIANTE    PIC X(30).
        01  NOTA                 PIC 9(3).
        01  LETRA-CALIFICACION   PIC X(1).
        01  MENSAJE              PIC X(50).
 
+       *> Contadores del curso completo
+       01  WS-TOTAL-PROCESADOS  PIC 9(4) VALUE 0.
+       01  WS-TOTAL-OMITIDOS    PIC 9(4) VALUE 0.
+
+       *> Distribución de calificaciones y promedio del curso
+       01  WS-CONT-A            PIC 9(4) VALUE 0.
+       01  WS-CONT-B            PIC 9(4) VALUE 0.
+       01  WS-CONT-C            PIC 9(4) VALUE 0.
+       01  WS-CONT-D            PIC 9(4) VALUE 0.
+       01  WS-CONT-F            PIC 9(4) VALUE 0.
+       01  WS-TOTAL-APROBADOS   PIC 9(4) VALUE 0.
+       01  WS-SUMA-NOTAS        PIC 9(7) VALUE 0.
+       01  WS-PROMEDIO-CURSO    PIC 9(3)V99 VALUE 0.
+       01  WS-PORCENTAJE-APROB  PIC 9(3)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AHORA FROM TIME.
            DISPLAY "=== SISTEMA DE CALIFICACIONES ===".
-           DISPLAY "Ingresa el nombre del estudiante: ".
-           ACCEPT NOMBRE-ESTUDIANTE.
-           
-           DISPLAY "Ingresa la nota (0-100): ".
-           ACCEPT NOTA.
-           
-           *> Validar que la nota esté en rango válido
-           IF NOTA < 0 OR NOTA > 100
-               DISPLAY "ERROR: La nota debe estar entre 0 y 100"
+           DISPLAY "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA.
+           DISPLAY "Procesando listado: ALUMNOS.DAT".
+
+           OPEN INPUT ARCHIVO-ALUMNOS
+           IF WS-STATUS-ALUMNOS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir ALUMNOS.DAT"
                GO TO FIN-PROGRAMA
+           END-IF
+
+           PERFORM LEER-ALUMNO
+           PERFORM UNTIL FIN-ALUMNOS
+               PERFORM CALIFICAR-ALUMNO
+               PERFORM LEER-ALUMNO
+           END-PERFORM
+
+           CLOSE ARCHIVO-ALUMNOS
+
+           DISPLAY " ".
+           DISPLAY "=== RESUMEN DEL CURSO ===".
+           DISPLAY "Estudiantes calificados: " WS-TOTAL-PROCESADOS.
+           DISPLAY "Registros omitidos (nota fuera de rango): "
+               WS-TOTAL-OMITIDOS.
+           PERFORM MOSTRAR-DISTRIBUCION-CALIFICACIONES.
+
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       LEER-ALUMNO.
+           READ ARCHIVO-ALUMNOS
+               AT END
+                   SET FIN-ALUMNOS TO TRUE
+               NOT AT END
+                   MOVE ALU-NOMBRE TO NOMBRE-ESTUDIANTE
+                   MOVE ALU-NOTA TO NOTA
+           END-READ.
+
+       CALIFICAR-ALUMNO.
+           *> Un registro fuera de rango se omite y el curso sigue
+           *> procesándose; ya no se aborta todo el listado por uno malo.
+           IF NOTA < 0 OR NOTA > 100
+               DISPLAY "OMITIDO: " NOMBRE-ESTUDIANTE
+                   " - nota fuera de rango (" NOTA ")"
+               ADD 1 TO WS-TOTAL-OMITIDOS
+           ELSE
+               PERFORM ASIGNAR-CALIFICACION
+               PERFORM MOSTRAR-RESULTADO-ALUMNO
+               PERFORM ACUMULAR-ESTADISTICAS-CURSO
+               ADD 1 TO WS-TOTAL-PROCESADOS
            END-IF.
-           
+
+       ASIGNAR-CALIFICACION.
            *> Asignar calificación con IF-THEN-ELSE anidados
            IF NOTA >= 90
                MOVE "A" TO LETRA-CALIFICACION
@@ -48,15 +129,15 @@
                    END-IF
                END-IF
            END-IF.
-           
-           *> Mostrar resultados
+
+       MOSTRAR-RESULTADO-ALUMNO.
            DISPLAY " ".
            DISPLAY "=== RESULTADO ===".
            DISPLAY "Estudiante: " NOMBRE-ESTUDIANTE.
            DISPLAY "Nota: " NOTA.
            DISPLAY "Calificacion: " LETRA-CALIFICACION.
            DISPLAY "Comentario: " MENSAJE.
-           
+
            *> Ejemplo adicional: Verificar si aprobó o no
            IF NOTA >= 60
                DISPLAY "Estado: APROBADO"
@@ -64,7 +145,40 @@
                DISPLAY "Estado: REPROBADO"
            END-IF.
 
-       FIN-PROGRAMA.
-           DISPLAY "Presiona ENTER para salir...".
-           ACCEPT NOMBRE-ESTUDIANTE.
-           STOP RUN.
\ No newline at end of file
+       ACUMULAR-ESTADISTICAS-CURSO.
+           ADD NOTA TO WS-SUMA-NOTAS
+           IF NOTA >= 60
+               ADD 1 TO WS-TOTAL-APROBADOS
+           END-IF
+           EVALUATE LETRA-CALIFICACION
+               WHEN "A"
+                   ADD 1 TO WS-CONT-A
+               WHEN "B"
+                   ADD 1 TO WS-CONT-B
+               WHEN "C"
+                   ADD 1 TO WS-CONT-C
+               WHEN "D"
+                   ADD 1 TO WS-CONT-D
+               WHEN OTHER
+                   ADD 1 TO WS-CONT-F
+           END-EVALUATE.
+
+       MOSTRAR-DISTRIBUCION-CALIFICACIONES.
+           IF WS-TOTAL-PROCESADOS > 0
+               DIVIDE WS-SUMA-NOTAS BY WS-TOTAL-PROCESADOS
+                   GIVING WS-PROMEDIO-CURSO ROUNDED
+               COMPUTE WS-PORCENTAJE-APROB ROUNDED =
+                   (WS-TOTAL-APROBADOS / WS-TOTAL-PROCESADOS) * 100
+           END-IF
+
+           DISPLAY " ".
+           DISPLAY "=== DISTRIBUCION DE CALIFICACIONES ===".
+           DISPLAY "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA.
+           DISPLAY "A (EXCELENTE):   " WS-CONT-A.
+           DISPLAY "B (MUY BUENO):   " WS-CONT-B.
+           DISPLAY "C (BUENO):       " WS-CONT-C.
+           DISPLAY "D (SUFICIENTE):  " WS-CONT-D.
+           DISPLAY "F (INSUFICIENTE):" WS-CONT-F.
+           DISPLAY "Promedio del curso: " WS-PROMEDIO-CURSO.
+           DISPLAY "Aprobados: " WS-TOTAL-APROBADOS " de "
+               WS-TOTAL-PROCESADOS " (" WS-PORCENTAJE-APROB "%)".
