@@ -11,10 +11,21 @@
        WORKING-STORAGE SECTION.
        01  NUMERO          PIC 9(2) VALUE 42.
 
+       *>  Fecha y hora de la corrida, para encabezar la salida igual
+       *>  que el resto de los programas del repositorio.
+       01  WS-FECHA-HOY    PIC 9(8).
+       01  WS-HORA-AHORA   PIC 9(6).
+
        PROCEDURE DIVISION.
        *>  Limpiar pantalla comando dependiente sistema
            DISPLAY " " BLANK SCREEN.
 
+       *>  Encabezado con la fecha/hora real de la corrida
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AHORA FROM TIME.
+           DISPLAY "Corrida: " WS-FECHA-HOY " " WS-HORA-AHORA.
+           DISPLAY "".
+
        *>  Imprimir mensaje básico
            DISPLAY "Hola desde COBOL".
        *>  Este es el salto de linea
